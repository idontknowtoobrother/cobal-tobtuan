@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUMMRPT.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  08/09/2026  DT   ORIGINAL - READS THE SUMMARY RECORD      *
+001300*                   GETINPUT WRITES AT THE END OF THE        *
+001400*                   NIGHTLY BATCH AND DISPLAYS A SINGLE       *
+001500*                   CONSOLIDATED PASS/NEEDS-ATTENTION          *
+001600*                   ASSESSMENT, SO A CLERK CAN TELL THE NEXT   *
+001700*                   MORNING WHETHER LAST NIGHT'S RUN NEEDS      *
+001800*                   A SECOND LOOK WITHOUT DIGGING THROUGH       *
+001900*                   EACH PROGRAM'S OWN DISPLAY LINES.           *
+001910*  08/09/2026  DT   PROGRAM-ID SHORTENED FROM SUMMARY-RPT TO       *
+001920*                   SUMMRPT - THIS PROGRAM IS STILL RUN AS ITS      *
+001930*                   OWN EXEC PGM= JOB STEP (UNLIKE ADD-PROG AND      *
+001940*                   SUBTRACT-PROG, WHICH GETINPUT NOW CALLS AS        *
+001950*                   SUBPROGRAMS), SO ITS LOAD-MODULE NAME HAS TO      *
+001960*                   FIT MVS'S EIGHT-CHARACTER, NO-HYPHEN LIMIT -       *
+001970*                   SEE JCL/NIGHTLY.JCL'S SUMMRPT STEP.                *
+002000*-----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT SUMMARY-FILE ASSIGN TO RUNSUMRY
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002510         FILE STATUS IS FSC-STATUS-CODE.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  SUMMARY-FILE
+002900     RECORD CONTAINS 29 CHARACTERS.
+003000 01  SUMMARY-RECORD.
+003100     COPY "sumrec.cpy".
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-SWITCHES.
+003400     05  WS-EOF-SW                 PIC X(01)  VALUE "N".
+003500         88  END-OF-FILE                      VALUE "Y".
+003600     05  WS-ATTENTION-SW           PIC X(01)  VALUE "N".
+003700         88  RUN-NEEDS-ATTENTION               VALUE "Y".
+003800 01  FSC-CONTROLS.
+003900     COPY "fscctl.cpy".
+004000 PROCEDURE DIVISION.
+004100*-----------------------------------------------------------*
+004200* 0000-MAINLINE                                             *
+004300*-----------------------------------------------------------*
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004600     PERFORM 2000-PRINT-SUMMARY THRU 2000-EXIT
+004700         UNTIL END-OF-FILE
+004800     PERFORM 3000-TERMINATE THRU 3000-EXIT
+004900     GOBACK.
+005000*-----------------------------------------------------------*
+005100* 1000-INITIALIZE - OPEN THE SUMMARY FILE AND PRIME THE READ  *
+005200*-----------------------------------------------------------*
+005300 1000-INITIALIZE.
+005400     OPEN INPUT SUMMARY-FILE
+005410     MOVE "SUMMARY-FILE" TO FSC-FILE-NAME
+005420     MOVE "OPEN"         TO FSC-OPERATION
+005430     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005500     DISPLAY "SUMMARY-RPT - NIGHTLY BATCH SUMMARY"
+005600     PERFORM 2100-READ-SUMMARY-FILE THRU 2100-EXIT
+005700     .
+005800 1000-EXIT.
+005900     EXIT.
+006000*-----------------------------------------------------------*
+006100* 2000-PRINT-SUMMARY - DISPLAY THE COUNTS, TOTALS, AND        *
+006200*                      OVERFLOW/UNDERFLOW SWITCHES FROM ONE    *
+006300*                      SUMMARY RECORD, AND FLAG THE RUN FOR     *
+006400*                      ATTENTION IF ANYTHING LOOKS WRONG        *
+006500*-----------------------------------------------------------*
+006600 2000-PRINT-SUMMARY.
+006700     DISPLAY "SUMMARY-RPT - RECORDS READ:      " SUM-RECORDS-READ
+006800     DISPLAY "SUMMARY-RPT - RECORDS REJECTED:  "
+006900         SUM-RECORDS-REJECTED
+007000     DISPLAY "SUMMARY-RPT - STUDENTS TOTALED:  " SUM-STUDENT-COUNT
+007100     DISPLAY "SUMMARY-RPT - CLASS GRADE SUM:   " SUM-GRADE-SUM
+007200     DISPLAY "SUMMARY-RPT - CLASS AVERAGE:     " SUM-CLASS-AVERAGE
+007300     DISPLAY "SUMMARY-RPT - ADD-PROG OVERFLOW: " SUM-OVERFLOW-SW
+007400     DISPLAY "SUMMARY-RPT - DEDUCTION UNDERFLOW: "
+007500         SUM-UNDERFLOW-SW
+007600     IF SUM-RECORDS-REJECTED > 0
+007700         SET RUN-NEEDS-ATTENTION TO TRUE
+007800     END-IF
+007900     IF SUM-OVERFLOW-SW = "Y"
+008000         SET RUN-NEEDS-ATTENTION TO TRUE
+008100     END-IF
+008200     IF SUM-UNDERFLOW-SW = "Y"
+008300         SET RUN-NEEDS-ATTENTION TO TRUE
+008400     END-IF
+008500     PERFORM 2100-READ-SUMMARY-FILE THRU 2100-EXIT
+008600     .
+008700 2000-EXIT.
+008800     EXIT.
+008900*-----------------------------------------------------------*
+009000* 2100-READ-SUMMARY-FILE - READ THE NEXT SUMMARY RECORD        *
+009100*-----------------------------------------------------------*
+009200 2100-READ-SUMMARY-FILE.
+009300     READ SUMMARY-FILE
+009400         AT END
+009500             SET END-OF-FILE TO TRUE
+009600     END-READ
+009700     MOVE "SUMMARY-FILE" TO FSC-FILE-NAME
+009800     MOVE "READ"         TO FSC-OPERATION
+009900     IF FSC-STATUS-CODE NOT = "00" AND FSC-STATUS-CODE NOT = "10"
+010000         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+010100     END-IF
+010200     .
+010300 2100-EXIT.
+010400     EXIT.
+010500*-----------------------------------------------------------*
+010600* 3000-TERMINATE - DISPLAY THE OVERALL PASS/ATTENTION          *
+010700*                  ASSESSMENT AND CLOSE THE SUMMARY FILE        *
+010800*-----------------------------------------------------------*
+010900 3000-TERMINATE.
+011000     IF RUN-NEEDS-ATTENTION
+011100         DISPLAY "SUMMARY-RPT - *** LAST NIGHT'S RUN NEEDS "
+011200             "ATTENTION BEFORE ANYONE RELIES ON ITS NUMBERS ***"
+011300     ELSE
+011400         DISPLAY "SUMMARY-RPT - LAST NIGHT'S RUN COMPLETED "
+011500             "WITH NO EXCEPTIONS"
+011600     END-IF
+011700     CLOSE SUMMARY-FILE
+011800     MOVE "SUMMARY-FILE" TO FSC-FILE-NAME
+011900     MOVE "CLOSE"        TO FSC-OPERATION
+012000     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+012100     .
+012200 3000-EXIT.
+012300     EXIT.
+012310     COPY "fscchk.cpy".
+012400 END PROGRAM SUMMRPT.
