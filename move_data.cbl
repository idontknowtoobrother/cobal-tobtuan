@@ -1,32 +1,201 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. MOVE-DATA.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  NUM1  PIC 9(3).
-       01  NUM2  PIC 9(5) VALUE 12345.
-       01  NUM3  PIC 9(5).
-       01  STR1  PIC X(3).
-       01  STR2  PIC X(5).
-       01  FLOAT-NUM1  PIC   9(3)V9(3).
-       01  FLOAT-NUM2  PIC   9(2)V9(5).
-       01  SIGN-NUM1   PIC   S9(2).
-       PROCEDURE DIVISION.
-       EXECUTE.
-           MOVE 126 TO NUM1 
-           MOVE NUM2 TO NUM3
-           MOVE "COBOL" TO STR2
-           MOVE STR2 TO STR1 
-           MOVE 333.333 TO FLOAT-NUM1
-           MOVE 22.22222 TO FLOAT-NUM2
-           MOVE +50 TO SIGN-NUM1
-           DISPLAY "NUM1: " NUM1
-           DISPLAY "NUM2: " NUM2
-           DISPLAY "NUM3: " NUM3
-           DISPLAY "STR1: " STR1
-           DISPLAY "STR2: " STR2
-           DISPLAY "FLOAT-NUM1: " FLOAT-NUM1
-           DISPLAY "FLOAT-NUM2: " FLOAT-NUM2
-           DISPLAY "SIGN-NUM1: " SIGN-NUM1
-           .
-       END PROGRAM MOVE-DATA.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MOVE-DATA.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  01/05/2021  DT   ORIGINAL MOVE-VERB SYNTAX DEMONSTRATION. *
+001300*  08/09/2026  DT   ADDED A SAMPLE STUDENT RECORD BUILT FROM *
+001400*                   THE SHARED STUDREC COPYBOOK SO THIS      *
+001500*                   PROGRAM EXERCISES THE SAME FIELD LAYOUT  *
+001600*                   AS GETINPUT/ADD-PROG/SUBTRACT-PROG.       *
+001700*  08/09/2026  DT   EACH MOVE NOW CHECKS THE SOURCE'S SIZE    *
+001800*                   AGAINST THE RECEIVING FIELD'S SIZE BEFORE *
+001900*                   THE MOVE EXECUTES AND WRITES A WARNING     *
+002000*                   LINE TO A NEW AUDIT-LOG FILE WHENEVER THE  *
+002100*                   SOURCE WOULD NOT FIT, INSTEAD OF LETTING   *
+002200*                   THE MOVE SILENTLY DROP CHARACTERS/DIGITS.  *
+002212*  08/09/2026  DT   CHANGED THE TWO DECIMAL LITERAL ASSIGNMENTS *
+002214*                   (FLOAT-NUM1/FLOAT-NUM2) FROM MOVE TO        *
+002216*                   COMPUTE ... ROUNDED, SINCE MOVE HAS NO       *
+002218*                   ROUNDED CLAUSE IN THIS DIALECT - ONCE THESE  *
+002219*                   FIELDS CARRY A COMPUTED AVERAGE INSTEAD OF A *
+002221*                   LITERAL, ROUNDING INSTEAD OF TRUNCATING IS    *
+002223*                   WHAT MAKES THE DISPLAYED VALUE MATCH A        *
+002225*                   CALCULATOR.                                 *
+002227*  08/09/2026  DT   ADDED A FILE STATUS CLAUSE ON AUDIT-LOG,     *
+002260*                   CHECKED AFTER EVERY OPEN/WRITE/CLOSE BY      *
+002270*                   THE SHARED 9800-CHECK-FILE-STATUS            *
+002280*                   PARAGRAPH.                                  *
+002282*  08/09/2026  DT   WIDENED SIGN-NUM1 INTO A REAL SIGNED          *
+002284*                   ADJUSTMENT-AMOUNT FIELD AND APPLIED IT AS A   *
+002286*                   GRADE CURVE AGAINST THE SAMPLE STUDENT.        *
+002288*                   GETINPUT APPLIES THE SAME KIND OF CURVE TO    *
+002290*                   EVERY ACCEPTED ROSTER RECORD (SEE GETINPUT).  *
+002291*  08/09/2026  DT   WS-TRUNC-SOURCE-SIZE/TARGET-SIZE USED TO BE     *
+002292*                   HAND-TYPED LITERALS AT EACH CALL SITE, SO A      *
+002293*                   LATER CHANGE TO ONE OF THE REAL FIELD SIZES       *
+002294*                   WITHOUT ALSO UPDATING ITS MATCHING LITERAL        *
+002295*                   WOULD GO UNDETECTED. BOTH ARE NOW LOADED WITH     *
+002296*                   FUNCTION LENGTH OF THE ACTUAL SOURCE/TARGET       *
+002297*                   ITEMS INSTEAD, SO THE CHECK TRACKS WHATEVER       *
+002298*                   SIZE THE FIELDS (OR THE NAMED LITERAL-HOLDING     *
+002299*                   ITEMS BELOW) ACTUALLY DECLARE. THIS IS THE ONE    *
+002299*                   PLACE IN THE PROGRAM THAT USES AN INTRINSIC       *
+002299*                   FUNCTION - AN ORDINARY VERB CAN'T REPORT A        *
+002299*                   FIELD'S OWN DECLARED SIZE BACK TO YOU.            *
+002300*-----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002810         FILE STATUS IS FSC-STATUS-CODE.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  AUDIT-LOG
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  AUDIT-LOG-RECORD              PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500 01  NUM1                      PIC 9(03).
+003600 01  NUM2                      PIC 9(05)  VALUE 12345.
+003700 01  NUM3                      PIC 9(05).
+003800 01  STR1                      PIC X(03).
+003900 01  STR2                      PIC X(05).
+004000 01  FLOAT-NUM1                PIC 9(03)V9(03).
+004100 01  FLOAT-NUM2                PIC 9(02)V9(05).
+004110 01  WS-LIT-FLOAT-NUM1         PIC 9(03)V9(03) VALUE 333.333.
+004120 01  WS-LIT-FLOAT-NUM2         PIC 9(02)V9(05) VALUE 22.22222.
+004200 01  ADJUSTMENT-AMOUNT         PIC S9(03)V9.
+004300 01  WS-SAMPLE-STUDENT.
+004400     COPY "studrec.cpy".
+004500 01  WS-SWITCHES.
+004600     05  WS-TRUNC-SW           PIC X(01)  VALUE "N".
+004700         88  TRUNCATION-DETECTED           VALUE "Y".
+004800 01  WS-TRUNC-CHECK.
+004900     05  WS-TRUNC-FIELD-NAME   PIC X(20).
+005000     05  WS-TRUNC-SOURCE-SIZE  PIC 9(02).
+005100     05  WS-TRUNC-TARGET-SIZE  PIC 9(02).
+005150 01  FSC-CONTROLS.
+005160     COPY "fscctl.cpy".
+005200 PROCEDURE DIVISION.
+005300*-----------------------------------------------------------*
+005400* 0000-MAINLINE                                             *
+005500*-----------------------------------------------------------*
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005800     PERFORM 2000-MOVE-DEMO THRU 2000-EXIT
+005900     PERFORM 3000-TERMINATE THRU 3000-EXIT
+006000     GOBACK.
+006100*-----------------------------------------------------------*
+006200* 1000-INITIALIZE - OPEN THE AUDIT LOG                       *
+006300*-----------------------------------------------------------*
+006400 1000-INITIALIZE.
+006500     OPEN OUTPUT AUDIT-LOG
+006510     MOVE "AUDIT-LOG" TO FSC-FILE-NAME
+006520     MOVE "OPEN"      TO FSC-OPERATION
+006530     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+006600     .
+006700 1000-EXIT.
+006800     EXIT.
+006900*-----------------------------------------------------------*
+007000* 2000-MOVE-DEMO - ORIGINAL MOVE-VERB SYNTAX DEMONSTRATION,   *
+007100*                  PLUS A SAMPLE STUDREC-LAYOUT RECORD.       *
+007200*                  EACH MOVE THAT CAN LOSE DATA IS CHECKED     *
+007300*                  FOR TRUNCATION FIRST.                      *
+007400*-----------------------------------------------------------*
+007500 2000-MOVE-DEMO.
+007600     MOVE 126 TO NUM1
+007700     MOVE NUM2 TO NUM3
+007800     MOVE "COBOL" TO STR2
+007900     MOVE "STR2 TO STR1"       TO WS-TRUNC-FIELD-NAME
+008000     MOVE FUNCTION LENGTH(STR2) TO WS-TRUNC-SOURCE-SIZE
+008100     MOVE FUNCTION LENGTH(STR1) TO WS-TRUNC-TARGET-SIZE
+008200     PERFORM 2900-CHECK-TRUNCATION THRU 2900-EXIT
+008300     MOVE STR2 TO STR1
+008400     MOVE "333.333 TO FLOAT-NUM1" TO WS-TRUNC-FIELD-NAME
+008500     MOVE FUNCTION LENGTH(WS-LIT-FLOAT-NUM1)
+008550         TO WS-TRUNC-SOURCE-SIZE
+008600     MOVE FUNCTION LENGTH(FLOAT-NUM1) TO WS-TRUNC-TARGET-SIZE
+008700     PERFORM 2900-CHECK-TRUNCATION THRU 2900-EXIT
+008800     COMPUTE FLOAT-NUM1 ROUNDED = WS-LIT-FLOAT-NUM1
+008900     MOVE "22.22222 TO FLOAT-NUM2" TO WS-TRUNC-FIELD-NAME
+009000     MOVE FUNCTION LENGTH(WS-LIT-FLOAT-NUM2)
+009050         TO WS-TRUNC-SOURCE-SIZE
+009100     MOVE FUNCTION LENGTH(FLOAT-NUM2) TO WS-TRUNC-TARGET-SIZE
+009200     PERFORM 2900-CHECK-TRUNCATION THRU 2900-EXIT
+009300     COMPUTE FLOAT-NUM2 ROUNDED = WS-LIT-FLOAT-NUM2
+009400     MOVE +5.0 TO ADJUSTMENT-AMOUNT
+009500     MOVE "JANE Q STUDENT" TO SR-FULL-NAME OF WS-SAMPLE-STUDENT
+009600     MOVE "10023454" TO SR-STUDENT-ID OF WS-SAMPLE-STUDENT
+009700     MOVE 95.5 TO SR-GRADE OF WS-SAMPLE-STUDENT
+009800     DISPLAY "NUM1: " NUM1
+009900     DISPLAY "NUM2: " NUM2
+010000     DISPLAY "NUM3: " NUM3
+010100     DISPLAY "STR1: " STR1
+010200     DISPLAY "STR2: " STR2
+010300     DISPLAY "FLOAT-NUM1: " FLOAT-NUM1
+010400     DISPLAY "FLOAT-NUM2: " FLOAT-NUM2
+010500     DISPLAY "ADJUSTMENT-AMOUNT: " ADJUSTMENT-AMOUNT
+010600     DISPLAY "SAMPLE STUDENT NAME: "
+010700         SR-FULL-NAME OF WS-SAMPLE-STUDENT
+010800     DISPLAY "SAMPLE STUDENT ID: "
+010900         SR-STUDENT-ID OF WS-SAMPLE-STUDENT
+011000     DISPLAY "SAMPLE STUDENT GRADE BEFORE CURVE: "
+011010         SR-GRADE OF WS-SAMPLE-STUDENT
+011020     COMPUTE SR-GRADE OF WS-SAMPLE-STUDENT ROUNDED =
+011030         SR-GRADE OF WS-SAMPLE-STUDENT + ADJUSTMENT-AMOUNT
+011100     DISPLAY "SAMPLE STUDENT GRADE AFTER CURVE: "
+011110         SR-GRADE OF WS-SAMPLE-STUDENT
+011200     .
+011300 2000-EXIT.
+011400     EXIT.
+011500*-----------------------------------------------------------*
+011600* 2900-CHECK-TRUNCATION - COMPARE THE SOURCE SIZE (TOTAL      *
+011700*                         SIGNIFICANT CHARACTERS OR DIGITS)   *
+011800*                         AGAINST THE TARGET FIELD'S SIZE AND *
+011900*                         LOG A WARNING IF THE SOURCE WILL    *
+012000*                         NOT FIT.                            *
+012100*-----------------------------------------------------------*
+012200 2900-CHECK-TRUNCATION.
+012300     IF WS-TRUNC-SOURCE-SIZE > WS-TRUNC-TARGET-SIZE
+012400         SET TRUNCATION-DETECTED TO TRUE
+012500         STRING "MOVE-DATA - TRUNCATION WARNING - "
+012600             WS-TRUNC-FIELD-NAME DELIMITED BY SIZE
+012700             " - SOURCE SIZE " DELIMITED BY SIZE
+012800             WS-TRUNC-SOURCE-SIZE DELIMITED BY SIZE
+012900             " EXCEEDS TARGET SIZE " DELIMITED BY SIZE
+013000             WS-TRUNC-TARGET-SIZE DELIMITED BY SIZE
+013100             INTO AUDIT-LOG-RECORD
+013200         END-STRING
+013300         WRITE AUDIT-LOG-RECORD
+013310         MOVE "AUDIT-LOG" TO FSC-FILE-NAME
+013320         MOVE "WRITE"     TO FSC-OPERATION
+013330         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+013400         DISPLAY AUDIT-LOG-RECORD
+013500     END-IF
+013600     .
+013700 2900-EXIT.
+013800     EXIT.
+013900*-----------------------------------------------------------*
+014000* 3000-TERMINATE - CLOSE THE AUDIT LOG                       *
+014100*-----------------------------------------------------------*
+014200 3000-TERMINATE.
+014300     IF TRUNCATION-DETECTED
+014400         DISPLAY "MOVE-DATA - *** ONE OR MORE MOVES TRUNCATED "
+014500             "DATA THIS RUN - SEE AUDITLOG ***"
+014600     END-IF
+014700     CLOSE AUDIT-LOG
+014710     MOVE "AUDIT-LOG" TO FSC-FILE-NAME
+014720     MOVE "CLOSE"     TO FSC-OPERATION
+014730     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+014800     .
+014900 3000-EXIT.
+015000     EXIT.
+015010     COPY "fscchk.cpy".
+015100 END PROGRAM MOVE-DATA.
