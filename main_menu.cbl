@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAIN-MENU.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  08/09/2026  DT   ORIGINAL - NUMBERED MENU TYING THE        *
+001300*                   REGISTRAR PROGRAMS TOGETHER UNDER ONE      *
+001400*                   ENTRY POINT SO A CLERK DOESN'T HAVE TO     *
+001500*                   KNOW EACH PROGRAM-ID BY HEART. THE GRADE   *
+001600*                   TOTAL AND DEDUCTION OPERATIONS ARE BOTH    *
+001700*                   OFFERED AS ONE "RUN THE ROSTER BATCH"      *
+001800*                   OPTION BECAUSE ADD-PROG AND SUBTRACT-PROG   *
+001900*                   ARE SUBPROGRAMS CALLED PER RECORD FROM     *
+002000*                   GETINPUT'S PIPELINE NOW (SEE GETINPUT),     *
+002100*                   NOT PROGRAMS THAT DO ANYTHING USEFUL ON     *
+002200*                   THEIR OWN - GETINPUT IS HOW THEY GET RUN.   *
+002210*  08/09/2026  DT   ADDED A CALL TO SUMMARY-RPT AFTER GETINPUT   *
+002220*                   SO THE ROSTER BATCH MENU OPTION PRINTS THE    *
+002230*                   SAME END-OF-RUN ASSESSMENT AS THE OVERNIGHT   *
+002240*                   JOB.                                          *
+002250*  08/09/2026  DT   ADDED A STUDENT-ID INQUIRY MENU OPTION THAT    *
+002260*                   CALLS GETINPUT, WHICH PROMPTS FOR ITS OWN      *
+002270*                   RUN-MODE PARAMETER - ANSWERING "I" THERE        *
+002280*                   LOOKS UP ONE STUDENT WITHOUT RUNNING THE         *
+002290*                   BATCH.                                         *
+002295*  08/09/2026  DT   ADDED A CANCEL AFTER EVERY CALL TO GETINPUT,      *
+002296*                   ADD-PROG, AND SUBTRACT-PROG - ALL THREE KEEP      *
+002297*                   SWITCHES AND ACCUMULATORS IN WORKING-STORAGE      *
+002298*                   THAT ONLY GET THEIR VALUE-CLAUSE STARTING          *
+002299*                   STATE ON THE FIRST CALL OF A RUN UNIT, SO          *
+002300*                   WITHOUT A CANCEL A SECOND TRIP THROUGH THIS         *
+002301*                   MENU IN THE SAME SESSION WOULD SEE LAST TIME'S      *
+002302*                   END-OF-FILE AND OPEN-FILE SWITCHES INSTEAD OF A      *
+002303*                   FRESH START.                                        *
+002304*  08/09/2026  DT   GETINPUT NOW TAKES A RUN-MODE PARAMETER - THE        *
+002305*                   ROSTER BATCH AND STUDENT-ID INQUIRY OPTIONS EACH     *
+002306*                   PASS "B"/"I" EXPLICITLY INSTEAD OF BOTH LEAVING      *
+002307*                   THE CHOICE TO WHATEVER GETINPUT'S OWN PROMPT         *
+002308*                   HAPPENED TO GET TYPED INTO IT.                       *
+002309*  08/09/2026  DT   SUMMARY-RPT'S PROGRAM-ID WAS SHORTENED TO        *
+002310*                   SUMMRPT TO FIT MVS'S EIGHT-CHARACTER LOAD-         *
+002311*                   MODULE NAME LIMIT - THE CALL HERE NOW USES THE     *
+002312*                   NEW NAME.                                          *
+002313*  08/09/2026  DT   GETINPUT'S RUN-MODE PARAMETER MOVED OFF ITS         *
+002314*                   PRIMARY ENTRY POINT AND ONTO A SECOND ENTRY         *
+002315*                   POINT, GETINPUT-WITH-MODE, SINCE THE PRIMARY        *
+002316*                   ENTRY IS ALSO WHAT THE NIGHTLY JOB CALLS WITH NO    *
+002317*                   ARGUMENT LIST AT ALL - BOTH CALLS BELOW NOW USE     *
+002318*                   THE NEW ENTRY POINT NAME.                          *
+002300*-----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-MENU-CHOICE            PIC 9(01).
+003100 01  WS-SWITCHES.
+003200     05  WS-DONE-SW            PIC X(01)  VALUE "N".
+003300         88  MENU-IS-DONE                  VALUE "Y".
+003400 01  WS-ID-CHECK-CONTROLS.
+003500     05  WS-ID-ENTRY           PIC X(08).
+003600     05  WS-ID-VALID-SW        PIC X(01).
+003700         88  ID-ENTRY-IS-VALID             VALUE "Y".
+003750 01  WS-GETINPUT-RUN-MODE      PIC X(01).
+003800 PROCEDURE DIVISION.
+003900*-----------------------------------------------------------*
+004000* 0000-MAINLINE                                             *
+004100*-----------------------------------------------------------*
+004200 0000-MAINLINE.
+004300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004400     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+004500         UNTIL MENU-IS-DONE
+004600     PERFORM 3000-TERMINATE THRU 3000-EXIT
+004700     GOBACK.
+004800*-----------------------------------------------------------*
+004900* 1000-INITIALIZE - DISPLAY THE WELCOME BANNER               *
+005000*-----------------------------------------------------------*
+005100 1000-INITIALIZE.
+005200     DISPLAY "REGISTRAR SYSTEMS - MAIN MENU"
+005300     .
+005400 1000-EXIT.
+005500     EXIT.
+005600*-----------------------------------------------------------*
+005700* 2000-PROCESS-MENU - DISPLAY THE MENU, ACCEPT A CHOICE, AND  *
+005800*                     DISPATCH TO THE MATCHING OPERATION      *
+005900*-----------------------------------------------------------*
+006000 2000-PROCESS-MENU.
+006100     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+006200     ACCEPT WS-MENU-CHOICE
+006300     EVALUATE WS-MENU-CHOICE
+006400         WHEN 1
+006500             PERFORM 2200-RUN-ROSTER-BATCH THRU 2200-EXIT
+006600         WHEN 2
+006700             PERFORM 2300-RUN-CHECK-DIGIT THRU 2300-EXIT
+006800         WHEN 3
+006900             PERFORM 2400-RUN-DATA-CONVERSION THRU 2400-EXIT
+006910         WHEN 4
+006920             PERFORM 2500-RUN-STUDENT-INQUIRY THRU 2500-EXIT
+007000         WHEN 5
+007100             SET MENU-IS-DONE TO TRUE
+007200         WHEN OTHER
+007300             DISPLAY "MAIN-MENU - NOT A VALID CHOICE - TRY AGAIN"
+007400     END-EVALUATE
+007500     .
+007600 2000-EXIT.
+007700     EXIT.
+007800*-----------------------------------------------------------*
+007900* 2100-DISPLAY-MENU - LIST THE AVAILABLE OPERATIONS           *
+008000*-----------------------------------------------------------*
+008100 2100-DISPLAY-MENU.
+008200     DISPLAY " "
+008300     DISPLAY "1. RUN ROSTER BATCH (GRADE TOTALS AND DEDUCTIONS)"
+008400     DISPLAY "2. CHECK A STUDENT-ID CHECK DIGIT"
+008500     DISPLAY "3. RUN THE DATA-CONVERSION DEMO"
+008550     DISPLAY "4. LOOK UP ONE STUDENT'S CURRENT RECORD"
+008600     DISPLAY "5. EXIT"
+008700     DISPLAY "ENTER CHOICE: "
+008800     .
+008900 2100-EXIT.
+009000     EXIT.
+009100*-----------------------------------------------------------*
+009200* 2200-RUN-ROSTER-BATCH - CALL GETINPUT, WHICH DRIVES         *
+009300*                         ADD-PROG AND SUBTRACT-PROG ITSELF,   *
+009400*                         THEN CALL SUMMARY-RPT SO THE RUN'S    *
+009450*                         PASS/NEEDS-ATTENTION ASSESSMENT        *
+009460*                         PRINTS THE SAME AS IT DOES OVERNIGHT   *
+009500 2200-RUN-ROSTER-BATCH.
+009590     MOVE "B" TO WS-GETINPUT-RUN-MODE
+009600     CALL "GETINPUT-WITH-MODE" USING WS-GETINPUT-RUN-MODE
+009650     CALL "SUMMRPT"
+009660     CANCEL "GETINPUT" "ADD-PROG" "SUBTRACT-PROG"
+009700     .
+009800 2200-EXIT.
+009900     EXIT.
+010000*-----------------------------------------------------------*
+010100* 2300-RUN-CHECK-DIGIT - PROMPT FOR A STUDENT-ID AND CALL      *
+010200*                        IF-ELSE TO VALIDATE ITS CHECK DIGIT   *
+010300*-----------------------------------------------------------*
+010400 2300-RUN-CHECK-DIGIT.
+010500     DISPLAY "ENTER AN 8-DIGIT STUDENT-ID: "
+010600     ACCEPT WS-ID-ENTRY
+010700     CALL "IF-ELSE" USING WS-ID-ENTRY WS-ID-VALID-SW
+010800     IF ID-ENTRY-IS-VALID
+010900         DISPLAY "MAIN-MENU - STUDENT-ID " WS-ID-ENTRY
+011000             " IS VALID"
+011100     ELSE
+011200         DISPLAY "MAIN-MENU - STUDENT-ID " WS-ID-ENTRY
+011300             " IS NOT VALID"
+011400     END-IF
+011500     .
+011600 2300-EXIT.
+011700     EXIT.
+011800*-----------------------------------------------------------*
+011900* 2400-RUN-DATA-CONVERSION - CALL THE MOVE-DATA DEMO           *
+012000*-----------------------------------------------------------*
+012100 2400-RUN-DATA-CONVERSION.
+012200     CALL "MOVE-DATA"
+012300     .
+012400 2400-EXIT.
+012500     EXIT.
+012510*-----------------------------------------------------------*
+012520* 2500-RUN-STUDENT-INQUIRY - CALL GETINPUT, PASSING "I" SO IT     *
+012530*                            RUNS THE STUDENT-ID LOOKUP DIRECTLY   *
+012540*                            INSTEAD OF LEAVING THE MODE TO        *
+012550*                            WHATEVER GETINPUT'S OWN PROMPT GETS   *
+012560*-----------------------------------------------------------*
+012570 2500-RUN-STUDENT-INQUIRY.
+012575     MOVE "I" TO WS-GETINPUT-RUN-MODE
+012580     CALL "GETINPUT-WITH-MODE" USING WS-GETINPUT-RUN-MODE
+012585     CANCEL "GETINPUT"
+012590     .
+012600 2500-EXIT.
+012610     EXIT.
+012700*-----------------------------------------------------------*
+012800* 3000-TERMINATE - SAY GOODBYE                                *
+012800*-----------------------------------------------------------*
+012900 3000-TERMINATE.
+013000     DISPLAY "MAIN-MENU - GOODBYE"
+013100     .
+013200 3000-EXIT.
+013300     EXIT.
+013400 END PROGRAM MAIN-MENU.
