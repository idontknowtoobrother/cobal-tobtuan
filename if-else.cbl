@@ -1,21 +1,58 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. IF-ELSE.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  NUM1  PIC 9(2).
-       01  REMAIN PIC 9(2).
-       PROCEDURE DIVISION.
-       EXECUTE.
-           DISPLAY "Enter number for check odd/even"
-           ACCEPT NUM1 
-
-      *    THIS IS HOW TO MOD
-           DIVIDE NUM1 BY 2 GIVING NUM1 REMAINDER REMAIN
-
-           IF REMAIN EQUAL 0 THEN
-              DISPLAY NUM1 " IS EVEN"
-           ELSE
-              DISPLAY NUM1 " IS ODD"
-           END-IF
-           .
-       END PROGRAM IF-ELSE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IF-ELSE.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  01/05/2021  DT   ORIGINAL ODD/EVEN DIVIDE...REMAINDER     *
+001300*                   SYNTAX DEMONSTRATION.                   *
+001400*  08/09/2026  DT   GENERALIZED THE MODULUS LOGIC INTO A     *
+001500*                   CALLABLE STUDENT-ID CHECK-DIGIT          *
+001600*                   VALIDATOR - VALIDATES THE LAST DIGIT AS  *
+001700*                   A MOD-7 CHECK OVER THE PRECEDING SEVEN   *
+001800*                   SO GETINPUT CAN CATCH TRANSPOSED-DIGIT   *
+001900*                   TYPOS INSTEAD OF JUST ODD/EVEN NUMBERS.  *
+002000*-----------------------------------------------------------*
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-QUOTIENT               PIC 9(07).
+002400 01  WS-REMAINDER              PIC 9(01).
+002500 LINKAGE SECTION.
+002600 01  LK-STUDENT-ID             PIC X(08).
+002700 01  LK-STUDENT-ID-NUM REDEFINES LK-STUDENT-ID.
+002800     05  LK-ID-BASE-NUM        PIC 9(07).
+002900     05  LK-ID-CHECK-DIGIT     PIC 9(01).
+003000 01  LK-VALID-SW               PIC X(01).
+003100     88  LK-ID-IS-VALID        VALUE "Y".
+003200 PROCEDURE DIVISION USING LK-STUDENT-ID LK-VALID-SW.
+003300*-----------------------------------------------------------*
+003400* 0000-MAINLINE                                             *
+003500*-----------------------------------------------------------*
+003600 0000-MAINLINE.
+003700     PERFORM 1000-CHECK-DIGIT THRU 1000-EXIT
+003800     GOBACK.
+003900*-----------------------------------------------------------*
+004000* 1000-CHECK-DIGIT - VALIDATE THE TRAILING CHECK DIGIT AS A   *
+004100*                    MOD-7 REMAINDER OVER THE FIRST SEVEN     *
+004200*                    DIGITS (THIS IS HOW TO MOD)              *
+004300*-----------------------------------------------------------*
+004400 1000-CHECK-DIGIT.
+004500     MOVE "Y" TO LK-VALID-SW
+004600     IF LK-STUDENT-ID IS NOT NUMERIC
+004700         MOVE "N" TO LK-VALID-SW
+004800         GO TO 1000-EXIT
+004900     END-IF
+005000     DIVIDE LK-ID-BASE-NUM BY 7 GIVING WS-QUOTIENT
+005100         REMAINDER WS-REMAINDER
+005200     IF WS-REMAINDER NOT = LK-ID-CHECK-DIGIT
+005300         MOVE "N" TO LK-VALID-SW
+005400     END-IF
+005500     .
+005600 1000-EXIT.
+005700     EXIT.
+005800 END PROGRAM IF-ELSE.
