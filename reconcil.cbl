@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECONCIL.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  08/09/2026  DT   ORIGINAL - MATCH/MERGE OF TODAY'S        *
+001300*                   STUDENT-TRANS AGAINST YESTERDAY'S        *
+001400*                   MASTER FILE TO CATCH ROSTER ADDS,        *
+001500*                   DROPS, AND FIELD MISMATCHES. BOTH        *
+001600*                   INPUT FILES MUST BE IN ASCENDING         *
+001700*                   STUDENT-ID SEQUENCE.                    *
+001810*  08/09/2026  DT   ADDED A FILE STATUS CLAUSE ON ALL THREE     *
+001820*                   FILES, CHECKED AFTER EVERY OPEN/READ/        *
+001830*                   WRITE/CLOSE BY THE SHARED                    *
+001840*                   9800-CHECK-FILE-STATUS PARAGRAPH.            *
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT TODAY-TRANS ASSIGN TO TODAYTRN
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002310         FILE STATUS IS FSC-STATUS-CODE.
+002400     SELECT PRIOR-MASTER ASSIGN TO PRIORMST
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002510         FILE STATUS IS FSC-STATUS-CODE.
+002600     SELECT RECON-RPT ASSIGN TO RECONRPT
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002710         FILE STATUS IS FSC-STATUS-CODE.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TODAY-TRANS
+003100     RECORD CONTAINS 63 CHARACTERS.
+003200 01  TODAY-TRANS-RECORD.
+003300     COPY "studrec.cpy".
+003400 FD  PRIOR-MASTER
+003500     RECORD CONTAINS 63 CHARACTERS.
+003600 01  PRIOR-MASTER-RECORD.
+003700     COPY "studrec.cpy".
+003800 FD  RECON-RPT
+003900     RECORD CONTAINS 80 CHARACTERS.
+004000 01  RECON-RPT-RECORD              PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-SWITCHES.
+004300     05  WS-TODAY-EOF-SW           PIC X(01)  VALUE "N".
+004400         88  TODAY-EOF                        VALUE "Y".
+004500     05  WS-PRIOR-EOF-SW           PIC X(01)  VALUE "N".
+004600         88  PRIOR-EOF                        VALUE "Y".
+004700 01  WS-COMPARE-KEYS.
+004800     05  WS-TODAY-ID               PIC X(08).
+004900     05  WS-PRIOR-ID               PIC X(08).
+005000 01  WS-COUNTERS.
+005100     05  WS-ADDS                   PIC 9(05)  COMP VALUE ZERO.
+005200     05  WS-DROPS                  PIC 9(05)  COMP VALUE ZERO.
+005300     05  WS-MISMATCHES             PIC 9(05)  COMP VALUE ZERO.
+005350 01  FSC-CONTROLS.
+005360     COPY "fscctl.cpy".
+005400 PROCEDURE DIVISION.
+005500*-----------------------------------------------------------*
+005600* 0000-MAINLINE                                             *
+005700*-----------------------------------------------------------*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006000     PERFORM 2000-RECONCILE THRU 2000-EXIT
+006100         UNTIL TODAY-EOF AND PRIOR-EOF
+006200     PERFORM 3000-TERMINATE THRU 3000-EXIT
+006300     GOBACK.
+006400*-----------------------------------------------------------*
+006500* 1000-INITIALIZE - OPEN FILES AND PRIME BOTH READS          *
+006600*-----------------------------------------------------------*
+006700 1000-INITIALIZE.
+006800     OPEN INPUT TODAY-TRANS
+006810     MOVE "TODAY-TRANS" TO FSC-FILE-NAME
+006820     MOVE "OPEN"        TO FSC-OPERATION
+006830     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+006900     OPEN INPUT PRIOR-MASTER
+006910     MOVE "PRIOR-MASTER" TO FSC-FILE-NAME
+006920     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007000     OPEN OUTPUT RECON-RPT
+007010     MOVE "RECON-RPT" TO FSC-FILE-NAME
+007020     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007100     PERFORM 2100-READ-TODAY THRU 2100-EXIT
+007200     PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+007300     .
+007400 1000-EXIT.
+007500     EXIT.
+007600*-----------------------------------------------------------*
+007700* 2000-RECONCILE - COMPARE THE LOWER OF THE TWO CURRENT      *
+007800*                  KEYS; AN EXHAUSTED FILE'S KEY IS HELD AT  *
+007900*                  HIGH-VALUES SO IT ALWAYS LOSES THE        *
+008000*                  COMPARE AND THE OTHER FILE DRAINS OUT.    *
+008100*-----------------------------------------------------------*
+008200 2000-RECONCILE.
+008300     IF WS-TODAY-ID < WS-PRIOR-ID
+008400         PERFORM 2500-REPORT-ADD THRU 2500-EXIT
+008500         PERFORM 2100-READ-TODAY THRU 2100-EXIT
+008600     ELSE
+008700         IF WS-TODAY-ID > WS-PRIOR-ID
+008800             PERFORM 2600-REPORT-DROP THRU 2600-EXIT
+008900             PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+009000         ELSE
+009100             PERFORM 2700-COMPARE-MATCH THRU 2700-EXIT
+009200             PERFORM 2100-READ-TODAY THRU 2100-EXIT
+009300             PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+009400         END-IF
+009500     END-IF
+009600     .
+009700 2000-EXIT.
+009800     EXIT.
+009900*-----------------------------------------------------------*
+010000* 2100-READ-TODAY - READ NEXT TODAY'S-TRANS RECORD           *
+010100*-----------------------------------------------------------*
+010200 2100-READ-TODAY.
+010300     READ TODAY-TRANS
+010400         AT END
+010500             SET TODAY-EOF TO TRUE
+010600             MOVE HIGH-VALUES TO WS-TODAY-ID
+010700             GO TO 2100-EXIT
+010800     END-READ
+010850     MOVE "TODAY-TRANS" TO FSC-FILE-NAME
+010860     MOVE "READ"        TO FSC-OPERATION
+010870     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+010900     MOVE SR-STUDENT-ID OF TODAY-TRANS-RECORD TO WS-TODAY-ID
+011000     .
+011100 2100-EXIT.
+011200     EXIT.
+011300*-----------------------------------------------------------*
+011400* 2200-READ-PRIOR - READ NEXT PRIOR-MASTER RECORD            *
+011500*-----------------------------------------------------------*
+011600 2200-READ-PRIOR.
+011700     READ PRIOR-MASTER
+011800         AT END
+011900             SET PRIOR-EOF TO TRUE
+012000             MOVE HIGH-VALUES TO WS-PRIOR-ID
+012100             GO TO 2200-EXIT
+012200     END-READ
+012250     MOVE "PRIOR-MASTER" TO FSC-FILE-NAME
+012260     MOVE "READ"         TO FSC-OPERATION
+012270     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+012300     MOVE SR-STUDENT-ID OF PRIOR-MASTER-RECORD TO WS-PRIOR-ID
+012400     .
+012500 2200-EXIT.
+012600     EXIT.
+012700*-----------------------------------------------------------*
+012800* 2500-REPORT-ADD - STUDENT-ID PRESENT TODAY, ABSENT FROM     *
+012900*                   THE PRIOR MASTER                        *
+013000*-----------------------------------------------------------*
+013100 2500-REPORT-ADD.
+013200     ADD 1 TO WS-ADDS
+013300     STRING "ADD      - STUDENT-ID: " DELIMITED BY SIZE
+013400         WS-TODAY-ID DELIMITED BY SIZE
+013500         " - " DELIMITED BY SIZE
+013600         SR-FULL-NAME OF TODAY-TRANS-RECORD DELIMITED BY SIZE
+013700         INTO RECON-RPT-RECORD
+013800     END-STRING
+013900     WRITE RECON-RPT-RECORD
+013950     MOVE "RECON-RPT" TO FSC-FILE-NAME
+013960     MOVE "WRITE"     TO FSC-OPERATION
+013970     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+014000     DISPLAY RECON-RPT-RECORD
+014100     .
+014200 2500-EXIT.
+014300     EXIT.
+014400*-----------------------------------------------------------*
+014500* 2600-REPORT-DROP - STUDENT-ID ON THE PRIOR MASTER, MISSING  *
+014600*                    FROM TODAY'S ROSTER                    *
+014700*-----------------------------------------------------------*
+014800 2600-REPORT-DROP.
+014900     ADD 1 TO WS-DROPS
+015000     STRING "DROP     - STUDENT-ID: " DELIMITED BY SIZE
+015100         WS-PRIOR-ID DELIMITED BY SIZE
+015200         " - " DELIMITED BY SIZE
+015300         SR-FULL-NAME OF PRIOR-MASTER-RECORD DELIMITED BY SIZE
+015400         INTO RECON-RPT-RECORD
+015500     END-STRING
+015600     WRITE RECON-RPT-RECORD
+015650     MOVE "RECON-RPT" TO FSC-FILE-NAME
+015660     MOVE "WRITE"     TO FSC-OPERATION
+015670     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+015700     DISPLAY RECON-RPT-RECORD
+015800     .
+015900 2600-EXIT.
+016000     EXIT.
+016100*-----------------------------------------------------------*
+016200* 2700-COMPARE-MATCH - STUDENT-ID IS ON BOTH FILES - CHECK    *
+016300*                      NAME AND GRADE FOR A MISMATCH         *
+016400*-----------------------------------------------------------*
+016500 2700-COMPARE-MATCH.
+016600     IF SR-FULL-NAME OF TODAY-TRANS-RECORD NOT =
+016700             SR-FULL-NAME OF PRIOR-MASTER-RECORD
+016800         OR SR-GRADE OF TODAY-TRANS-RECORD NOT =
+016900             SR-GRADE OF PRIOR-MASTER-RECORD
+017000         ADD 1 TO WS-MISMATCHES
+017100         STRING "MISMATCH - STUDENT-ID: " DELIMITED BY SIZE
+017200             WS-TODAY-ID DELIMITED BY SIZE
+017300             " - PRIOR: " DELIMITED BY SIZE
+017400             SR-FULL-NAME OF PRIOR-MASTER-RECORD
+017500                 DELIMITED BY SIZE
+017600             " / TODAY: " DELIMITED BY SIZE
+017700             SR-FULL-NAME OF TODAY-TRANS-RECORD
+017800                 DELIMITED BY SIZE
+017900             INTO RECON-RPT-RECORD
+018000         END-STRING
+018100         WRITE RECON-RPT-RECORD
+018150         MOVE "RECON-RPT" TO FSC-FILE-NAME
+018160         MOVE "WRITE"     TO FSC-OPERATION
+018170         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+018200         DISPLAY RECON-RPT-RECORD
+018300     END-IF
+018400     .
+018500 2700-EXIT.
+018600     EXIT.
+018700*-----------------------------------------------------------*
+018800* 3000-TERMINATE - REPORT TOTALS AND CLOSE ALL FILES         *
+018900*-----------------------------------------------------------*
+019000 3000-TERMINATE.
+019100     DISPLAY "RECONCIL - ADDS: " WS-ADDS
+019200     DISPLAY "RECONCIL - DROPS: " WS-DROPS
+019300     DISPLAY "RECONCIL - MISMATCHES: " WS-MISMATCHES
+019400     CLOSE TODAY-TRANS
+019410     MOVE "TODAY-TRANS" TO FSC-FILE-NAME
+019420     MOVE "CLOSE"       TO FSC-OPERATION
+019430     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+019500     CLOSE PRIOR-MASTER
+019510     MOVE "PRIOR-MASTER" TO FSC-FILE-NAME
+019520     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+019600     CLOSE RECON-RPT
+019610     MOVE "RECON-RPT" TO FSC-FILE-NAME
+019620     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+019700     .
+019800 3000-EXIT.
+019900     EXIT.
+019910     COPY "fscchk.cpy".
+020000 END PROGRAM RECONCIL.
