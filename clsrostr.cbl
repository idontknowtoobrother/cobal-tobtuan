@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CLSROSTR.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  08/09/2026  DT   ORIGINAL - PAGE-HEADED CLASS ROSTER      *
+001300*                   REPORT, DRIVEN OFF THE STUDENT-TRANS     *
+001400*                   FILE GETINPUT VALIDATES AND THE TOTALS   *
+001500*                   RECORD ADD-PROG COMPUTES, SO A TEACHER   *
+001600*                   GETS A PRINTABLE ROSTER INSTEAD OF       *
+001700*                   RETYPED CONSOLE OUTPUT.                  *
+001810*  08/09/2026  DT   ADDED A FILE STATUS CLAUSE ON ALL THREE     *
+001820*                   FILES, CHECKED AFTER EVERY OPEN/READ/        *
+001830*                   WRITE/CLOSE BY THE SHARED                    *
+001840*                   9800-CHECK-FILE-STATUS PARAGRAPH.            *
+001850*  08/09/2026  DT   POINTED AT REGISTRAR-EXTRACT (GETINPUT'S        *
+001860*                   VALIDATED, POST-DEDUCTION, POST-CURVE OUTPUT)    *
+001870*                   INSTEAD OF THE RAW STUDENT-TRANS FEED, AND        *
+001880*                   DROPPED THE LOCAL 2050-DERIVE-LETTER-GRADE        *
+001890*                   LOGIC IN FAVOR OF SR-LETTER-GRADE, WHICH           *
+001900*                   GETINPUT ALREADY DERIVED FROM THE ADJUSTED         *
+001910*                   GRADE. STUDENT-TRANS CARRIES UNVALIDATED,          *
+001920*                   UNADJUSTED SCORES, SO THE PER-STUDENT LINES        *
+001930*                   WERE PRINTING A DIFFERENT GRADE BASIS THAN         *
+001940*                   THE CLSTOTAL FOOTER (WHICH ADD-PROG COMPUTES       *
+001950*                   POST-ADJUSTMENT) AND COULD INCLUDE STUDENTS        *
+001960*                   GETINPUT HAD REJECTED AS INVALID.                  *
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT REGISTRAR-EXTRACT ASSIGN TO REGEXTR
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002310         FILE STATUS IS FSC-STATUS-CODE.
+002400     SELECT TOTALS-IN ASSIGN TO CLSTOTAL
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002510         FILE STATUS IS FSC-STATUS-CODE.
+002600     SELECT ROSTER-RPT ASSIGN TO ROSTRRPT
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002710         FILE STATUS IS FSC-STATUS-CODE.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  REGISTRAR-EXTRACT
+003100     RECORD CONTAINS 63 CHARACTERS.
+003200 01  REGISTRAR-EXTRACT-RECORD.
+003300     COPY "studrec.cpy".
+003400 FD  TOTALS-IN
+003500     RECORD CONTAINS 17 CHARACTERS.
+003600 01  TOTALS-RECORD.
+003700     COPY "totalrec.cpy".
+003800 FD  ROSTER-RPT
+003900     RECORD CONTAINS 80 CHARACTERS.
+004000 01  ROSTER-RPT-RECORD             PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-SW                 PIC X(01)  VALUE "N".
+004400         88  END-OF-FILE                      VALUE "Y".
+004500 01  WS-REPORT-CONTROLS.
+004600     05  WS-PAGE-NO                PIC 9(03)  VALUE ZERO.
+004700     05  WS-LINE-COUNT             PIC 9(03)  VALUE ZERO.
+004800     05  WS-MAX-LINES-PER-PAGE     PIC 9(03)  VALUE 20.
+004950 01  FSC-CONTROLS.
+004960     COPY "fscctl.cpy".
+005000 PROCEDURE DIVISION.
+005100*-----------------------------------------------------------*
+005200* 0000-MAINLINE                                             *
+005300*-----------------------------------------------------------*
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005600     PERFORM 2000-PRINT-DETAIL THRU 2000-EXIT
+005700         UNTIL END-OF-FILE
+005800     PERFORM 3000-TERMINATE THRU 3000-EXIT
+005900     GOBACK.
+006000*-----------------------------------------------------------*
+006100* 1000-INITIALIZE - OPEN FILES, READ THE TOTALS RECORD, AND   *
+006200*                   PRIME THE REGISTRAR-EXTRACT READ         *
+006300*-----------------------------------------------------------*
+006400 1000-INITIALIZE.
+006500     OPEN INPUT REGISTRAR-EXTRACT
+006510     MOVE "REGISTRAR-EXT" TO FSC-FILE-NAME
+006520     MOVE "OPEN"          TO FSC-OPERATION
+006530     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+006600     OPEN INPUT TOTALS-IN
+006610     MOVE "TOTALS-IN" TO FSC-FILE-NAME
+006620     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+006700     OPEN OUTPUT ROSTER-RPT
+006710     MOVE "ROSTER-RPT" TO FSC-FILE-NAME
+006720     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+006800     READ TOTALS-IN
+006900         AT END
+007000             DISPLAY "CLSROSTR - NO TOTALS RECORD FOUND - "
+007100                 "CLASS AVERAGE WILL PRINT AS ZERO"
+007200     END-READ
+007250     MOVE "TOTALS-IN" TO FSC-FILE-NAME
+007260     MOVE "READ"      TO FSC-OPERATION
+007270     IF FSC-STATUS-CODE NOT = "00" AND FSC-STATUS-CODE NOT = "10"
+007280         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007290     END-IF
+007300     PERFORM 2100-READ-REGISTRAR-EXTRACT THRU 2100-EXIT
+007400     PERFORM 2900-PRINT-PAGE-HEADER THRU 2900-EXIT
+007500     .
+007600 1000-EXIT.
+007700     EXIT.
+007800*-----------------------------------------------------------*
+007900* 2000-PRINT-DETAIL - PRINT ONE STUDENT'S ROSTER LINE, PAGING *
+008000*                     WHEN THE CURRENT PAGE IS FULL          *
+008100*-----------------------------------------------------------*
+008200 2000-PRINT-DETAIL.
+008300     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+008400         PERFORM 2900-PRINT-PAGE-HEADER THRU 2900-EXIT
+008500     END-IF
+008700     STRING SR-FULL-NAME OF REGISTRAR-EXTRACT-RECORD
+008800             DELIMITED BY SIZE
+008900         "  " DELIMITED BY SIZE
+009000         SR-STUDENT-ID OF REGISTRAR-EXTRACT-RECORD
+009100             DELIMITED BY SIZE
+009200         "    " DELIMITED BY SIZE
+009300         SR-GRADE OF REGISTRAR-EXTRACT-RECORD DELIMITED BY SIZE
+009400         "      " DELIMITED BY SIZE
+009500         SR-LETTER-GRADE OF REGISTRAR-EXTRACT-RECORD
+009550             DELIMITED BY SIZE
+009600         INTO ROSTER-RPT-RECORD
+009700     END-STRING
+009800     WRITE ROSTER-RPT-RECORD
+009810     MOVE "ROSTER-RPT" TO FSC-FILE-NAME
+009820     MOVE "WRITE"      TO FSC-OPERATION
+009830     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009900     ADD 1 TO WS-LINE-COUNT
+010000     PERFORM 2100-READ-REGISTRAR-EXTRACT THRU 2100-EXIT
+010100     .
+010200 2000-EXIT.
+010300     EXIT.
+012300*-----------------------------------------------------------*
+012400* 2100-READ-REGISTRAR-EXTRACT - READ NEXT ROSTER RECORD       *
+012500*-----------------------------------------------------------*
+012600 2100-READ-REGISTRAR-EXTRACT.
+012700     READ REGISTRAR-EXTRACT
+012800         AT END
+012900             SET END-OF-FILE TO TRUE
+013000     END-READ
+013050     MOVE "REGISTRAR-EXT" TO FSC-FILE-NAME
+013060     MOVE "READ"          TO FSC-OPERATION
+013070     IF FSC-STATUS-CODE NOT = "00" AND FSC-STATUS-CODE NOT = "10"
+013080         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+013090     END-IF
+013100     .
+013200 2100-EXIT.
+013300     EXIT.
+013400*-----------------------------------------------------------*
+013500* 2900-PRINT-PAGE-HEADER - START A NEW PAGE WITH THE TITLE     *
+013600*                          AND COLUMN HEADINGS               *
+013700*-----------------------------------------------------------*
+013800 2900-PRINT-PAGE-HEADER.
+013900     ADD 1 TO WS-PAGE-NO
+013910     MOVE "ROSTER-RPT" TO FSC-FILE-NAME
+013920     MOVE "WRITE"      TO FSC-OPERATION
+014000     MOVE SPACES TO ROSTER-RPT-RECORD
+014100     STRING "CLASS ROSTER" DELIMITED BY SIZE
+014200         "                                       PAGE: "
+014300             DELIMITED BY SIZE
+014400         WS-PAGE-NO DELIMITED BY SIZE
+014500         INTO ROSTER-RPT-RECORD
+014600     END-STRING
+014700     IF WS-PAGE-NO = 1
+014800         WRITE ROSTER-RPT-RECORD
+014900     ELSE
+015000         WRITE ROSTER-RPT-RECORD AFTER ADVANCING PAGE
+015100     END-IF
+015150     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+015200     MOVE SPACES TO ROSTER-RPT-RECORD
+015300     WRITE ROSTER-RPT-RECORD
+015350     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+015400     STRING "NAME" DELIMITED BY SIZE
+015500         "                                          ID      "
+015600             DELIMITED BY SIZE
+015700         "SCORE   GRADE" DELIMITED BY SIZE
+015800         INTO ROSTER-RPT-RECORD
+015900     END-STRING
+016000     WRITE ROSTER-RPT-RECORD
+016050     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+016100     MOVE SPACES TO ROSTER-RPT-RECORD
+016200     WRITE ROSTER-RPT-RECORD
+016250     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+016300     MOVE ZERO TO WS-LINE-COUNT
+016400     .
+016500 2900-EXIT.
+016600     EXIT.
+016700*-----------------------------------------------------------*
+016800* 3000-TERMINATE - PRINT THE CLASS-AVERAGE FOOTER AND CLOSE   *
+016900*                  ALL FILES                                *
+017000*-----------------------------------------------------------*
+017100 3000-TERMINATE.
+017150     MOVE "ROSTER-RPT" TO FSC-FILE-NAME
+017160     MOVE "WRITE"      TO FSC-OPERATION
+017200     MOVE SPACES TO ROSTER-RPT-RECORD
+017300     WRITE ROSTER-RPT-RECORD
+017350     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+017400     STRING "STUDENTS: " DELIMITED BY SIZE
+017500         TOT-STUDENT-COUNT DELIMITED BY SIZE
+017600         "     CLASS AVERAGE: " DELIMITED BY SIZE
+017700         TOT-CLASS-AVERAGE DELIMITED BY SIZE
+017800         INTO ROSTER-RPT-RECORD
+017900     END-STRING
+018000     WRITE ROSTER-RPT-RECORD
+018050     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+018100     DISPLAY "CLSROSTR - ROSTER PRINTED, " WS-PAGE-NO " PAGE(S)"
+018200     CLOSE REGISTRAR-EXTRACT
+018210     MOVE "REGISTRAR-EXT" TO FSC-FILE-NAME
+018220     MOVE "CLOSE"         TO FSC-OPERATION
+018230     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+018300     CLOSE TOTALS-IN
+018310     MOVE "TOTALS-IN" TO FSC-FILE-NAME
+018320     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+018400     CLOSE ROSTER-RPT
+018410     MOVE "ROSTER-RPT" TO FSC-FILE-NAME
+018420     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+018500     .
+018600 3000-EXIT.
+018700     EXIT.
+018710     COPY "fscchk.cpy".
+018800 END PROGRAM CLSROSTR.
