@@ -0,0 +1,185 @@
+//NIGHTLY  JOB (ACCT1),'CLASS GRADE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY - RUNS THE DAY'S ROSTER THROUGH GETINPUT, WHICH NOW    *
+//*           CALLS ADDPROG (CLASS GRADE TOTAL) AND SUBTPROG       *
+//*           (DEDUCTION LOOKUP) DIRECTLY FOR EACH ACCEPTED        *
+//*           RECORD, ALL UNATTENDED OVERNIGHT INSTEAD OF BY HAND   *
+//*           EACH MORNING.                                        *
+//*--------------------------------------------------------------*
+//*  DATE       INIT  DESCRIPTION                                *
+//*  08/09/2026  DT   ORIGINAL THREE-STEP JOB STREAM.             *
+//*  08/09/2026  DT   COLLAPSED TO A SINGLE STEP - ADDPROG AND     *
+//*                   SUBTPROG ARE NOW CALLED AS SUBPROGRAMS OF    *
+//*                   GETINPUT INSTEAD OF BEING LINK-EDITED AND    *
+//*                   RUN AS THEIR OWN JOB STEPS.                 *
+//*  08/09/2026  DT   ADDED A RUNSUMRY DATASET TO THE GETIN STEP   *
+//*                   AND A SUMMRPT STEP BEHIND IT THAT PRINTS A    *
+//*                   CONSOLIDATED PASS/NEEDS-ATTENTION SUMMARY OF   *
+//*                   THE WHOLE RUN, SO NOBODY HAS TO READ EVERY     *
+//*                   STEP'S OWN SYSOUT TO TELL IF LAST NIGHT'S       *
+//*                   BATCH NEEDS A SECOND LOOK.                      *
+//*  08/09/2026  DT   ADDED A SORTTRN STEP AHEAD OF EVERYTHING ELSE    *
+//*                   THAT SORTS THE INCOMING STUDTRAN FEED ASCENDING   *
+//*                   BY STUDENT-ID INTO STUDTRAN.SORTED - RECONCIL'S    *
+//*                   MATCH/MERGE AND SUBTPROG'S PER-CALL DEDUCTION      *
+//*                   LOOKUP (INSIDE GETINPUT) BOTH DEPEND ON THEIR       *
+//*                   INPUT BEING IN STUDENT-ID SEQUENCE, AND THE         *
+//*                   INCOMING FEED FROM THE REGISTRAR'S OFFICE ISN'T     *
+//*                   GUARANTEED TO ARRIVE THAT WAY. EVERY STEP BELOW     *
+//*                   NOW READS THE SORTED COPY INSTEAD OF THE RAW ONE.   *
+//*  08/09/2026  DT   ADDED A RECON STEP AHEAD OF GETIN THAT RUNS          *
+//*                   RECONCIL AGAINST YESTERDAY'S STUDMAST SNAPSHOT       *
+//*                   (PRIORMST) SO ROSTER ADDS/DROPS/MISMATCHES ARE       *
+//*                   CAUGHT BEFORE TONIGHT'S LOAD, AND A SNAPSHOT         *
+//*                   STEP AT THE END THAT REPROS THE JUST-UPDATED         *
+//*                   STUDMAST INTO PRIORMST SO TOMORROW'S RECON STEP      *
+//*                   HAS SOMETHING TO COMPARE AGAINST. PRIORMST NEVER     *
+//*                   HAD A WRITER OR A JOB STEP BEFORE THIS.              *
+//*  08/09/2026  DT   ADDED THE CHKPOINT, REGEXTR, ERRLOG, AND STUDMAST    *
+//*                   DD STATEMENTS THE GETIN STEP WAS MISSING - ALL       *
+//*                   FOUR ARE OPENED UNCONDITIONALLY BY GETINPUT ON       *
+//*                   EVERY RUN AND THE STEP WOULD ABEND ON THE FIRST      *
+//*                   OPEN OF WHICHEVER ONE IT HIT FIRST WITHOUT THEM.     *
+//*  08/09/2026  DT   ADDED AN IDCAMS DELETE STEP AHEAD OF EVERY STEP        *
+//*                   THAT CATALOGS A DATASET THIS JOB REGENERATES          *
+//*                   EVERY NIGHT (STUDTRAN.SORTED, RECONRPT, CLSTOTAL,     *
+//*                   RUNSUMRY, PRIORMST) - DISP=NEW REQUIRES THE NAME      *
+//*                   NOT ALREADY BE CATALOGED, SO WITHOUT THIS THE         *
+//*                   SECOND NIGHT'S RUN WOULD ABEND AT ALLOCATION ON       *
+//*                   EVERY ONE OF THEM. SET MAXCC=0 AFTER EACH DELETE      *
+//*                   SO A DATASET'S FIRST-EVER RUN (NOTHING TO DELETE      *
+//*                   YET) DOESN'T FAIL THE STEP.                          *
+//*  08/09/2026  DT   ADDED A SYSIN CARD TO THE GETIN STEP - GETINPUT'S      *
+//*                   RUN-MODE AND CLASS-CURVE PROMPTS ARE PLAIN ACCEPTs     *
+//*                   THAT READ SYSIN, AND WITH NO SYSIN DD THE UNATTENDED   *
+//*                   OVERNIGHT RUN HAD NOTHING TO SATISFY THEM WITH. THE    *
+//*                   NIGHTLY JOB ALWAYS WANTS THE FULL BATCH LOAD WITH NO   *
+//*                   CURVE, SO THE CARDS ARE B AND 0000.                    *
+//*  08/09/2026  DT   ADDED A SORTDED STEP AHEAD OF GETIN, MIRRORING          *
+//*                   SORTTRN, THAT SORTS THE INCOMING DEDTRAN FEED           *
+//*                   ASCENDING BY STUDENT-ID INTO DEDTRAN.SORTED -           *
+//*                   SUBTRACT-PROG'S MATCH/MERGE AGAINST DEDUCTION-TRANS     *
+//*                   (CALLED FROM INSIDE GETINPUT) FAST-FORWARDS FORWARD     *
+//*                   ONLY AND NEVER BACKS UP, SO IT NEEDS THE SAME            *
+//*                   ASCENDING-SEQUENCE GUARANTEE STUDTRAN ALREADY GETS       *
+//*                   FROM SORTTRN. THE GETIN STEP'S DEDTRAN DD NOW READS      *
+//*                   THE SORTED COPY.                                        *
+//*--------------------------------------------------------------*
+//*
+//DLTSORT  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE REG.DAILY.STUDTRAN.SORTED
+  SET MAXCC = 0
+/*
+//*
+//SORTTRN  EXEC PGM=SORT
+//SORTIN   DD   DSN=REG.DAILY.STUDTRAN,DISP=SHR
+//SORTOUT  DD   DSN=REG.DAILY.STUDTRAN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(51,8,CH,A)
+/*
+//*
+//DLTRECN  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE REG.DAILY.RECONRPT
+  SET MAXCC = 0
+/*
+//*
+//RECON    EXEC PGM=RECONCIL
+//TODAYTRN DD   DSN=REG.DAILY.STUDTRAN.SORTED,DISP=SHR
+//PRIORMST DD   DSN=REG.DAILY.PRIORMST,DISP=SHR
+//RECONRPT DD   DSN=REG.DAILY.RECONRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//DLTDED   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE REG.DAILY.DEDTRAN.SORTED
+  SET MAXCC = 0
+/*
+//*
+//SORTDED  EXEC PGM=SORT
+//SORTIN   DD   DSN=REG.DAILY.DEDTRAN,DISP=SHR
+//SORTOUT  DD   DSN=REG.DAILY.DEDTRAN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(51,8,CH,A)
+/*
+//*
+//DLTGETIN EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE REG.DAILY.CLSTOTAL
+  SET MAXCC = 0
+  DELETE REG.DAILY.RUNSUMRY
+  SET MAXCC = 0
+/*
+//*
+//GETIN    EXEC PGM=GETINPUT
+//STUDTRAN DD   DSN=REG.DAILY.STUDTRAN.SORTED,DISP=SHR
+//SYSIN    DD   *
+B
+0000
+/*
+//CHKPOINT DD   DSN=REG.DAILY.CHKPOINT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//REGEXTR  DD   DSN=REG.DAILY.REGEXTR,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//ERRLOG   DD   DSN=REG.DAILY.ERRLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//*        STUDMAST IS A VSAM KSDS - IN A REAL MVS CATALOG THIS DATASET
+//*        MUST BE PRE-ALLOCATED BY AN IDCAMS DEFINE CLUSTER STEP BEFORE
+//*        THE FIRST RUN; ONCE DEFINED, DISP=SHR IS CORRECT BECAUSE
+//*        ONLY ONE JOB AT A TIME OPENS IT I-O HERE.
+//STUDMAST DD   DSN=REG.DAILY.STUDMAST,DISP=SHR
+//CLSTOTAL DD   DSN=REG.DAILY.CLSTOTAL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//DEDTRAN  DD   DSN=REG.DAILY.DEDTRAN.SORTED,DISP=SHR
+//RUNSUMRY DD   DSN=REG.DAILY.RUNSUMRY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//SUMMRPT  EXEC PGM=SUMMRPT
+//RUNSUMRY DD   DSN=REG.DAILY.RUNSUMRY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//DLTPRIR  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE REG.DAILY.PRIORMST
+  SET MAXCC = 0
+/*
+//*
+//SNAPSHOT EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//IN1      DD   DSN=REG.DAILY.STUDMAST,DISP=SHR
+//OUT1     DD   DSN=REG.DAILY.PRIORMST,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSIN    DD   *
+  REPRO INFILE(IN1) OUTFILE(OUT1)
+/*
