@@ -1,19 +1,781 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GETINPUT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  FULL-NAME PIC X(50).
-       01  STUDENT-ID PIC X(8).
-       01  GRADE PIC 9V9.
-       PROCEDURE DIVISION.
-       EXECUTE.
-           ACCEPT FULL-NAME
-           ACCEPT STUDENT-ID 
-           ACCEPT GRADE 
-           DISPLAY "Data getted :D"
-           DISPLAY "Name: " FULL-NAME  
-           DISPLAY "StudentId: " STUDENT-ID  
-           DISPLAY "Grade: " GRADE 
-           .
-       END PROGRAM GETINPUT.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GETINPUT.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  01/05/2021  DT   ORIGINAL SINGLE-RECORD ACCEPT VERSION.   *
+001300*  08/09/2026  DT   REWRITTEN AS BATCH ROSTER LOADER -       *
+001400*                   READS STUDENT-TRANS SEQUENTIALLY AND     *
+001500*                   LOOPS UNTIL END OF FILE INSTEAD OF A     *
+001600*                   SINGLE INTERACTIVE ACCEPT PER RUN.        *
+001650*  08/09/2026  DT   ADDED STUDENT-ID FORMAT/CHECK-DIGIT        *
+001660*                   VALIDATION - BAD IDS ARE FLAGGED AND      *
+001670*                   SKIPPED INSTEAD OF BEING ACCEPTED AS-IS.   *
+001680*  08/09/2026  DT   WIDENED GRADE TO A 0-100 SCORE AND ADDED   *
+001690*                   LETTER-GRADE DERIVATION.                  *
+001695*  08/09/2026  DT   ID VALIDATION NOW CALLS THE IF-ELSE        *
+001696*                   CHECK-DIGIT SUBPROGRAM INSTEAD OF DOING    *
+001697*                   THE MOD-7 DIVIDE INLINE.                  *
+001698*  08/09/2026  DT   SWITCHED THE STUDENT FIELDS OVER TO THE    *
+001699*                   SHARED STUDREC COPYBOOK.                  *
+001701*  08/09/2026  DT   ADDED CHECKPOINT/RESTART SUPPORT - THE     *
+001702*                   LAST STUDENT-ID PROCESSED IS SAVED EVERY   *
+001703*                   WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN  *
+001704*                   AFTER AN ABEND REPOSITIONS PAST ALREADY-   *
+001705*                   PROCESSED RECORDS INSTEAD OF STARTING THE  *
+001706*                   WHOLE FILE OVER.                          *
+001708*  08/09/2026  DT   ADDED A GRADE-RANGE CHECK ALONGSIDE THE     *
+001709*                   STUDENT-ID VALIDATION, A REGISTRAR-FORMAT   *
+001710*                   EXTRACT FILE CARRYING THE VALIDATED         *
+001711*                   RECORD (LETTER-GRADE INCLUDED) FOR EVERY     *
+001712*                   ACCEPTED RECORD, AND AN ERROR LOG WITH A     *
+001713*                   REASON CODE FOR EVERY REJECTED ONE, SO      *
+001714*                   NEITHER GOOD NOR BAD RECORDS DEAD-END AT A   *
+001715*                   DISPLAY STATEMENT ANY LONGER.               *
+001717*  08/09/2026  DT   EVERY ACCEPTED RECORD NOW ALSO CALLS         *
+001718*                   ADD-PROG (RUNNING GRADE TOTAL) AND           *
+001719*                   SUBTRACT-PROG (DEDUCTION LOOKUP) DIRECTLY,   *
+001720*                   WITH A FINAL CALL TO EACH AT END OF BATCH TO  *
+001721*                   WRITE/REPORT ITS TOTALS, SO THE THREE        *
+001722*                   PROGRAMS RUN AS ONE PIPELINE INSTEAD OF       *
+001723*                   THREE SEPARATELY-INVOKED STEPS.               *
+001725*  08/09/2026  DT   ADDED THE INDEXED STUDENT-MASTER FILE - EVERY  *
+001726*                   ACCEPTED RECORD IS WRITTEN OR REWRITTEN INTO   *
+001727*                   IT BY STUDENT-ID SO GRADE HISTORY PERSISTS     *
+001728*                   ACROSS RUNS INSTEAD OF LIVING ONLY IN THE      *
+001729*                   EXTRACT FILE AND THE CONSOLE.                  *
+001731*  08/09/2026  DT   EVERY SELECT NOW CARRIES THE SAME SHARED        *
+001732*                   FILE STATUS CLAUSE (FSC-STATUS-CODE), CHECKED   *
+001733*                   AFTER EVERY OPEN/READ/WRITE/CLOSE BY THE        *
+001734*                   COMMON 9800-CHECK-FILE-STATUS PARAGRAPH,        *
+001735*                   INSTEAD OF EACH FILE GETTING ITS OWN AD-HOC     *
+001736*                   (OR MISSING) STATUS FIELD.                      *
+001738*  08/09/2026  DT   ADDED A CLASS-WIDE CURVE ADJUSTMENT, READ AS     *
+001739*                   A RUN PARAMETER AND APPLIED TO EVERY ACCEPTED    *
+001740*                   RECORD'S GRADE (CLAMPED TO 0-100) BEFORE THE     *
+001741*                   LETTER-GRADE IS DERIVED, SO A CURVE CAN BE       *
+001742*                   APPLIED ACROSS THE WHOLE ROSTER WITHOUT HAND-    *
+001743*                   EDITING EACH SCORE.                             *
+001744*  08/09/2026  DT   ADDED A SUMMARY-FILE WRITTEN AT END OF BATCH      *
+001745*                   WITH THE RECORDS READ/REJECTED COUNTS, ADD-       *
+001746*                   PROG'S FINAL TOTALS, AND THE OVERFLOW/             *
+001747*                   UNDERFLOW SWITCHES ADD-PROG/SUBTRACT-PROG NOW      *
+001748*                   PASS BACK, SO SUMMARY-RPT CAN PRINT ONE PLACE     *
+001749*                   TO SEE WHETHER THE NIGHT'S RUN NEEDS ATTENTION.   *
+001750*  08/09/2026  DT   ADDED A RUN-MODE PARAMETER CARD - "I" SKIPS THE    *
+001751*                   BATCH LOAD ENTIRELY AND RUNS A ONE-STUDENT         *
+001752*                   STUDENT-MASTER INQUIRY INSTEAD, SO A SINGLE        *
+001753*                   RECORD CAN STILL BE CHECKED WITHOUT RUNNING        *
+001754*                   THE WHOLE ROSTER BATCH.                           *
+001755*  08/09/2026  DT   THE STUDENT-MASTER OPEN IN 5000-RUN-INQUIRY NOW     *
+001756*                   TOLERATES FILE STATUS "35" (FILE NOT FOUND) THE     *
+001757*                   SAME WAY 1060-OPEN-STUDENT-MASTER ALREADY DOES      *
+001758*                   FOR THE BATCH LOAD, SO LOOKING SOMEONE UP BEFORE    *
+001759*                   THE MASTER FILE HAS EVER BEEN CREATED REPORTS       *
+001760*                   "NO RECORD FOUND" INSTEAD OF ABENDING.              *
+001761*  08/09/2026  DT   MOVED THE SUBTRACT-PROG CALL AHEAD OF THE CURVE     *
+001762*                   ADJUSTMENT AND LETTER-GRADE DERIVATION, AND         *
+001763*                   SUBTRACT-PROG NOW WRITES ITS RESULT BACK ONTO       *
+001764*                   THE RECORD'S GRADE - A DEDUCTION USED TO ONLY       *
+001765*                   GET DISPLAYED, NEVER ACTUALLY TAKEN OFF THE         *
+001766*                   SCORE THE CURVE, LETTER GRADE, EXTRACT, MASTER,     *
+001767*                   AND ADD-PROG CLASS TOTAL ALL SAW.                   *
+001768*  08/09/2026  DT   THE CHECKPOINT RECORD NOW ALSO CARRIES ADD-PROG'S   *
+001769*                   RUNNING COUNT/SUM AND THE OVERFLOW/UNDERFLOW        *
+001770*                   SWITCHES, AND A RESTART RESTORES THEM INTO          *
+001771*                   ADD-PROG/SUBTRACT-PROG VIA A NEW "R" FUNCTION       *
+001772*                   CODE BEFORE RESUMING - A RESTART IS A FRESH RUN     *
+001773*                   UNIT, SO WITHOUT THIS THE SKIPPED, ALREADY-         *
+001774*                   PROCESSED RECORDS WOULD SILENTLY DROP OUT OF        *
+001775*                   THE FINAL TOTALS AND SUMMARY.                       *
+001776*  08/09/2026  DT   WS-DEDUCTION-RESULT WAS PIC S9(03), A WHOLE-        *
+001777*                   NUMBER FIELD RECEIVING SUBTRACT-PROG'S RESULT -     *
+001778*                   WIDENED TO PIC S9(03)V9 TO MATCH SR-GRADE'S         *
+001779*                   (STUDREC.CPY) TENTHS DIGIT, SO THE DEDUCTION        *
+001780*                   DOESN'T SILENTLY LOSE A FRACTIONAL GRADE WHEN       *
+001781*                   IT'S MOVED BACK ONTO THE STUDENT RECORD.            *
+001782*  08/09/2026  DT   GETINPUT NOW TAKES AN OPTIONAL LK-RUN-MODE          *
+001783*                   PARAMETER ON ITS PROCEDURE DIVISION USING - THE     *
+001784*                   CALLER (MAIN-MENU, OR A FUTURE JCL PARM DRIVER)     *
+001785*                   CAN PASS "B"/"I" DIRECTLY AND 1005-ACCEPT-RUN-      *
+001786*                   MODE NOW ONLY PROMPTS WITH ITS OWN ACCEPT WHEN      *
+001787*                   THE PASSED-IN VALUE IS BLANK OR UNRECOGNIZED,       *
+001788*                   INSTEAD OF THE MENU OPTION HAVING NO EFFECT ON      *
+001789*                   WHICH MODE ACTUALLY RUNS.                          *
+001790*  08/09/2026  DT   MOVED LK-RUN-MODE OFF THE PRIMARY ENTRY POINT'S      *
+001791*                   PROCEDURE DIVISION USING AND ONTO A SECOND ENTRY    *
+001792*                   POINT, GETINPUT-WITH-MODE - THE NIGHTLY JOB RUNS    *
+001793*                   THIS PROGRAM AS A BARE EXEC PGM=GETINPUT STEP WITH  *
+001794*                   NO PARM= AND NO CALLER SUPPLYING ANY ARGUMENT LIST  *
+001795*                   AT ALL, SO A USING ITEM ON THE TOP-LEVEL ENTRY WAS  *
+001796*                   UNSET. MAIN-MENU, WHICH DOES KNOW ITS MODE UP       *
+001797*                   FRONT, NOW CALLS "GETINPUT-WITH-MODE" INSTEAD.     *
+001737*-----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT STUDENT-TRANS ASSIGN TO STUDTRAN
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002205         FILE STATUS IS FSC-STATUS-CODE.
+002210     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+002220         ORGANIZATION IS LINE SEQUENTIAL
+002230         FILE STATUS IS FSC-STATUS-CODE.
+002240     SELECT REGISTRAR-EXTRACT ASSIGN TO REGEXTR
+002250         ORGANIZATION IS LINE SEQUENTIAL
+002255         FILE STATUS IS FSC-STATUS-CODE.
+002260     SELECT ERROR-LOG ASSIGN TO ERRLOG
+002270         ORGANIZATION IS LINE SEQUENTIAL
+002275         FILE STATUS IS FSC-STATUS-CODE.
+002280     SELECT STUDENT-MASTER ASSIGN TO STUDMAST
+002290         ORGANIZATION IS INDEXED
+002292         ACCESS MODE IS DYNAMIC
+002294         RECORD KEY IS SR-STUDENT-ID OF STUDENT-MASTER-RECORD
+002296         FILE STATUS IS FSC-STATUS-CODE.
+002298     SELECT SUMMARY-FILE ASSIGN TO RUNSUMRY
+002299         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS FSC-STATUS-CODE.
+002301 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  STUDENT-TRANS
+002600     RECORD CONTAINS 63 CHARACTERS.
+002700 01  STUDENT-TRANS-RECORD.
+002800     COPY "studrec.cpy".
+002900 FD  CHECKPOINT-FILE
+002910     RECORD CONTAINS 35 CHARACTERS.
+002920 01  CHECKPOINT-RECORD.
+002930     05  CHK-RECORDS-PROCESSED  PIC 9(07).
+002940     05  CHK-LAST-STUDENT-ID    PIC X(08).
+002941     05  CHK-RUNNING-STUDENT-COUNT PIC 9(05).
+002942     05  CHK-RUNNING-GRADE-SUM     PIC 9(07)V9.
+002943     05  CHK-RUNNING-OVERFLOW-SW   PIC X(01).
+002944     05  CHK-RUNNING-UNDERFLOW-SW  PIC X(01).
+002945     05  CHK-RECORDS-REJECTED      PIC 9(05).
+002950 FD  REGISTRAR-EXTRACT
+002960     RECORD CONTAINS 63 CHARACTERS.
+002970 01  REGISTRAR-EXTRACT-RECORD.
+002980     COPY "studrec.cpy".
+002990 FD  ERROR-LOG
+003000     RECORD CONTAINS 80 CHARACTERS.
+003010 01  ERROR-LOG-RECORD              PIC X(80).
+003020 FD  STUDENT-MASTER
+003030     RECORD CONTAINS 63 CHARACTERS.
+003040 01  STUDENT-MASTER-RECORD.
+003050     COPY "studrec.cpy".
+003060 FD  SUMMARY-FILE
+003070     RECORD CONTAINS 29 CHARACTERS.
+003080 01  SUMMARY-RECORD.
+003090     COPY "sumrec.cpy".
+003100 WORKING-STORAGE SECTION.
+003150 01  STUDENT-RECORD.
+003160     COPY "studrec.cpy".
+003500 01  WS-SWITCHES.
+003600     05  WS-EOF-SW              PIC X(01)  VALUE "N".
+003700         88  END-OF-FILE                   VALUE "Y".
+003710     05  WS-ID-VALID-SW         PIC X(01)  VALUE "Y".
+003720         88  ID-IS-VALID                   VALUE "Y".
+003730     05  WS-GRADE-VALID-SW      PIC X(01)  VALUE "Y".
+003740         88  GRADE-IS-VALID                VALUE "Y".
+003745     05  WS-RESUMING-SW         PIC X(01)  VALUE "N".
+003746         88  RESUMING-FROM-CHECKPOINT      VALUE "Y".
+003750 01  WS-REJECT-REASON.
+003760     05  WS-REJECT-CODE         PIC X(02).
+003770     05  WS-REJECT-TEXT         PIC X(30).
+003800 01  WS-COUNTERS.
+003900     05  WS-RECORDS-READ        PIC 9(05)  COMP VALUE ZERO.
+003910     05  WS-RECORDS-REJECTED    PIC 9(05)  COMP VALUE ZERO.
+003920 01  FSC-CONTROLS.
+003925     COPY "fscctl.cpy".
+003930 01  WS-CHECKPOINT-CONTROLS.
+003940     05  WS-CHECKPOINT-INTERVAL PIC 9(03)  VALUE 25.
+003950     05  WS-CHECKPOINT-QUOTIENT PIC 9(05).
+003960     05  WS-CHECKPOINT-REMAINDER PIC 9(03).
+003970 01  WS-ADD-PROG-CONTROLS.
+003980     05  WS-ADD-FUNCTION-CODE   PIC X(01).
+003990     05  WS-ADD-OVERFLOW-SW     PIC X(01).
+004000         88  ADD-PROG-OVERFLOWED       VALUE "Y".
+004001     05  WS-FINAL-STUDENT-COUNT PIC 9(05).
+004002     05  WS-FINAL-GRADE-SUM     PIC 9(07)V9.
+004003     05  WS-FINAL-CLASS-AVERAGE PIC 9(03)V9.
+004010 01  WS-SUBTRACT-PROG-CONTROLS.
+004020     05  WS-SUBTRACT-FUNCTION-CODE PIC X(01).
+004030     05  WS-DEDUCTION-APPLIED-SW PIC X(01).
+004040         88  DEDUCTION-WAS-APPLIED     VALUE "Y".
+004050     05  WS-DEDUCTION-RESULT    PIC S9(03)V9.
+004051     05  WS-UNDERFLOW-SW        PIC X(01).
+004053         88  SUBTRACT-PROG-UNDERFLOWED VALUE "Y".
+004055 01  WS-CURVE-CONTROLS.
+004054     05  WS-CURVE-ADJUSTMENT    PIC S9(03)V9  VALUE ZERO.
+004056     05  WS-ADJUSTED-GRADE      PIC S9(03)V9.
+004057 01  WS-RUN-MODE                PIC X(01)  VALUE "B".
+004058     88  BATCH-MODE                        VALUE "B".
+004059     88  INQUIRY-MODE                      VALUE "I".
+004059 01  WS-PASSED-RUN-MODE         PIC X(01)  VALUE SPACE.
+004060 01  WS-INQUIRY-CONTROLS.
+004061     05  WS-INQUIRY-ID          PIC X(08).
+004062     05  WS-INQUIRY-FOUND-SW    PIC X(01)  VALUE "N".
+004063         88  INQUIRY-RECORD-FOUND          VALUE "Y".
+004064 LINKAGE SECTION.
+004065 01  LK-RUN-MODE                PIC X(01).
+004000 PROCEDURE DIVISION.
+004100*-----------------------------------------------------------*
+004200* 0000-MAINLINE                                             *
+004300*-----------------------------------------------------------*
+004400 0000-MAINLINE.
+004410     PERFORM 1005-ACCEPT-RUN-MODE THRU 1005-EXIT
+004420     EVALUATE TRUE
+004430         WHEN INQUIRY-MODE
+004440             PERFORM 5000-RUN-INQUIRY THRU 5000-EXIT
+004450         WHEN OTHER
+004500             PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004600             PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+004700                 UNTIL END-OF-FILE
+004800             PERFORM 3000-TERMINATE THRU 3000-EXIT
+004460     END-EVALUATE
+004900     GOBACK.
+004901*-----------------------------------------------------------*
+004902* 0010-ENTRY-WITH-MODE - ALTERNATE ENTRY POINT FOR CALLERS      *
+004903*                        (MAIN-MENU) THAT ALREADY KNOW WHICH     *
+004904*                        MODE THEY WANT AND CAN PASS IT DIRECTLY -*
+004905*                        NOT USED BY THE NIGHTLY JOB, WHICH RUNS   *
+004906*                        THIS PROGRAM AS A BARE EXEC PGM=GETINPUT  *
+004907*                        STEP WITH NO PARM= AND THEREFORE NO        *
+004908*                        ARGUMENT LIST TO GIVE LK-RUN-MODE A VALUE.  *
+004909*-----------------------------------------------------------*
+004911 0010-ENTRY-WITH-MODE.
+004912 ENTRY "GETINPUT-WITH-MODE" USING LK-RUN-MODE.
+004913     MOVE LK-RUN-MODE TO WS-PASSED-RUN-MODE
+004914     GO TO 0000-MAINLINE
+004915     .
+004916*-----------------------------------------------------------*
+004906* 1005-ACCEPT-RUN-MODE - READ A RUN-TIME PARAMETER CARD        *
+004907*                        CHOOSING THE FULL BATCH LOAD OR A      *
+004908*                        QUICK SINGLE-STUDENT INQUIRY           *
+004909*-----------------------------------------------------------*
+004910 1005-ACCEPT-RUN-MODE.
+004911     IF WS-PASSED-RUN-MODE = "B" OR WS-PASSED-RUN-MODE = "I"
+004912         MOVE WS-PASSED-RUN-MODE TO WS-RUN-MODE
+004913     ELSE
+004914         DISPLAY "GETINPUT - RUN MODE (B=BATCH LOAD, "
+004915             "I=STUDENT-ID INQUIRY): "
+004916         ACCEPT WS-RUN-MODE
+004917     END-IF
+004918     .
+004919 1005-EXIT.
+004920     EXIT.
+005000*-----------------------------------------------------------*
+005100* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ            *
+005200*-----------------------------------------------------------*
+005300 1000-INITIALIZE.
+005395     PERFORM 1070-ACCEPT-CURVE-ADJUSTMENT THRU 1070-EXIT
+005400     OPEN INPUT STUDENT-TRANS
+005410     MOVE "STUDENT-TRANS" TO FSC-FILE-NAME
+005420     MOVE "OPEN"          TO FSC-OPERATION
+005430     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005450     PERFORM 1050-APPLY-CHECKPOINT THRU 1050-EXIT
+005460     IF RESUMING-FROM-CHECKPOINT
+005470         OPEN EXTEND REGISTRAR-EXTRACT
+005480         OPEN EXTEND ERROR-LOG
+005490     ELSE
+005492         OPEN OUTPUT REGISTRAR-EXTRACT
+005494         OPEN OUTPUT ERROR-LOG
+005496     END-IF
+005500     MOVE "REGISTRAR-EXT" TO FSC-FILE-NAME
+005510     MOVE "OPEN"          TO FSC-OPERATION
+005520     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005530     MOVE "ERROR-LOG"     TO FSC-FILE-NAME
+005540     MOVE "OPEN"          TO FSC-OPERATION
+005550     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005497     PERFORM 1060-OPEN-STUDENT-MASTER THRU 1060-EXIT
+005560     PERFORM 2100-READ-STUDENT-TRANS THRU 2100-EXIT
+005600     .
+005700 1000-EXIT.
+005800     EXIT.
+005801*-----------------------------------------------------------*
+005802* 1060-OPEN-STUDENT-MASTER - OPEN THE INDEXED MASTER FILE      *
+005803*                            FOR UPDATE, CREATING IT IF THIS   *
+005804*                            IS THE FIRST RUN EVER AGAINST IT  *
+005805*-----------------------------------------------------------*
+005806 1060-OPEN-STUDENT-MASTER.
+005807     OPEN I-O STUDENT-MASTER
+005808     IF FSC-STATUS-CODE = "35"
+005809         OPEN OUTPUT STUDENT-MASTER
+005810         CLOSE STUDENT-MASTER
+005811         OPEN I-O STUDENT-MASTER
+005812     END-IF
+005813     MOVE "STUDENT-MASTER" TO FSC-FILE-NAME
+005814     MOVE "OPEN"           TO FSC-OPERATION
+005815     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005816     .
+005817 1060-EXIT.
+005818     EXIT.
+005819*-----------------------------------------------------------*
+005820* 1070-ACCEPT-CURVE-ADJUSTMENT - READ THIS RUN'S CLASS-WIDE     *
+005821*                                GRADE CURVE FROM A PARAMETER    *
+005822*                                CARD, POSITIVE TO RAISE EVERY    *
+005823*                                SCORE OR NEGATIVE TO LOWER IT,    *
+005824*                                ZERO FOR NO CURVE AT ALL         *
+005825*-----------------------------------------------------------*
+005826 1070-ACCEPT-CURVE-ADJUSTMENT.
+005827     DISPLAY "GETINPUT - ENTER CLASS CURVE ADJUSTMENT "
+005828         "(SIGNED, NNN.N, ZERO FOR NONE): "
+005829     ACCEPT WS-CURVE-ADJUSTMENT
+005830     DISPLAY "GETINPUT - CURVE ADJUSTMENT FOR THIS RUN: "
+005831         WS-CURVE-ADJUSTMENT
+005832     .
+005833 1070-EXIT.
+005834     EXIT.
+005835*-----------------------------------------------------------*
+005836* 5000-RUN-INQUIRY - LOOK UP ONE STUDENT-ID IN STUDENT-MASTER   *
+005837*                    AND DISPLAY ITS CURRENT RECORD, BYPASSING  *
+005838*                    THE BATCH LOAD ENTIRELY                    *
+005839*-----------------------------------------------------------*
+005840 5000-RUN-INQUIRY.
+005841     DISPLAY "GETINPUT - ENTER STUDENT-ID TO LOOK UP: "
+005842     ACCEPT WS-INQUIRY-ID
+005843     OPEN INPUT STUDENT-MASTER
+005844     MOVE "STUDENT-MASTER" TO FSC-FILE-NAME
+005845     MOVE "OPEN"           TO FSC-OPERATION
+005846     IF FSC-STATUS-CODE NOT = "35"
+005847         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005848     END-IF
+005849     IF FSC-STATUS-CODE = "35"
+005850         DISPLAY "GETINPUT - NO STUDENT-MASTER FILE YET - NO "
+005851             "RECORD FOUND FOR STUDENT-ID: " WS-INQUIRY-ID
+005852         GO TO 5000-EXIT
+005853     END-IF
+005854     MOVE WS-INQUIRY-ID TO SR-STUDENT-ID OF STUDENT-MASTER-RECORD
+005855     MOVE "N" TO WS-INQUIRY-FOUND-SW
+005856     READ STUDENT-MASTER
+005857         INVALID KEY
+005858             DISPLAY "GETINPUT - NO STUDENT-MASTER RECORD FOUND "
+005859                 "FOR STUDENT-ID: " WS-INQUIRY-ID
+005860     END-READ
+005861     MOVE "READ" TO FSC-OPERATION
+005862     IF FSC-STATUS-CODE = "00"
+005863         SET INQUIRY-RECORD-FOUND TO TRUE
+005864         DISPLAY "GETINPUT - NAME: "
+005865             SR-FULL-NAME OF STUDENT-MASTER-RECORD
+005866         DISPLAY "GETINPUT - STUDENT-ID: "
+005867             SR-STUDENT-ID OF STUDENT-MASTER-RECORD
+005868         DISPLAY "GETINPUT - GRADE: "
+005869             SR-GRADE OF STUDENT-MASTER-RECORD
+005870         DISPLAY "GETINPUT - LETTER-GRADE: "
+005871             SR-LETTER-GRADE OF STUDENT-MASTER-RECORD
+005872     ELSE
+005873         IF FSC-STATUS-CODE NOT = "23"
+005874             PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005875         END-IF
+005876     END-IF
+005877     CLOSE STUDENT-MASTER
+005878     MOVE "STUDENT-MASTER" TO FSC-FILE-NAME
+005879     MOVE "CLOSE"          TO FSC-OPERATION
+005880     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005881     .
+005875 5000-EXIT.
+005876     EXIT.
+005810*-----------------------------------------------------------*
+005820* 1050-APPLY-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT,    *
+005830*                         SKIP PAST THE RECORDS IT ALREADY    *
+005840*                         PROCESSED INSTEAD OF REDOING THEM.  *
+005850*-----------------------------------------------------------*
+005860 1050-APPLY-CHECKPOINT.
+005870     OPEN INPUT CHECKPOINT-FILE
+005875     MOVE "CHECKPOINT-FILE" TO FSC-FILE-NAME
+005876     MOVE "OPEN"            TO FSC-OPERATION
+005877     IF FSC-STATUS-CODE NOT = "35"
+005878         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005879     END-IF
+005880     IF FSC-STATUS-CODE = "35"
+005890         DISPLAY "GETINPUT - NO CHECKPOINT FOUND - STARTING "
+005900             "FROM THE BEGINNING OF THE FILE"
+005910         GO TO 1050-EXIT
+005920     END-IF
+005930     READ CHECKPOINT-FILE
+005940         AT END
+005950             CLOSE CHECKPOINT-FILE
+005955             MOVE "CHECKPOINT-FILE" TO FSC-FILE-NAME
+005956             MOVE "CLOSE"           TO FSC-OPERATION
+005957             PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005960             GO TO 1050-EXIT
+005970     END-READ
+005975     MOVE "CHECKPOINT-FILE" TO FSC-FILE-NAME
+005976     MOVE "READ"            TO FSC-OPERATION
+005977     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005980     CLOSE CHECKPOINT-FILE
+005985     MOVE "CHECKPOINT-FILE" TO FSC-FILE-NAME
+005986     MOVE "CLOSE"           TO FSC-OPERATION
+005987     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005990     IF CHK-RECORDS-PROCESSED > 0
+006000         SET RESUMING-FROM-CHECKPOINT TO TRUE
+006005         DISPLAY "GETINPUT - RESUMING AFTER CHECKPOINT - "
+006010             "SKIPPING " CHK-RECORDS-PROCESSED
+006020             " ALREADY-PROCESSED RECORD(S), LAST ID: "
+006030             CHK-LAST-STUDENT-ID
+006040         PERFORM 2100-READ-STUDENT-TRANS THRU 2100-EXIT
+006050             CHK-RECORDS-PROCESSED TIMES
+006060         MOVE CHK-RECORDS-PROCESSED TO WS-RECORDS-READ
+006065         PERFORM 1055-RESTORE-SUBPROGRAM-TOTALS THRU 1055-EXIT
+006070     END-IF
+006080     .
+006090 1050-EXIT.
+006100     EXIT.
+006101*-----------------------------------------------------------*
+006102* 1055-RESTORE-SUBPROGRAM-TOTALS - THIS RUN UNIT'S CALL TO       *
+006103*                                  ADD-PROG/SUBTRACT-PROG STARTS   *
+006104*                                  WITH FRESH (ZERO) ACCUMULATORS   *
+006105*                                  EVEN THOUGH THIS IS A RESTART -  *
+006106*                                  FEED BACK WHAT THE CHECKPOINT     *
+006107*                                  SAVED SO THE RECORDS PROCESSED    *
+006108*                                  BEFORE THE ABEND STAY IN THE      *
+006109*                                  FINAL TOTALS AND SUMMARY.         *
+006110*-----------------------------------------------------------*
+006111 1055-RESTORE-SUBPROGRAM-TOTALS.
+006111     MOVE CHK-RECORDS-REJECTED      TO WS-RECORDS-REJECTED
+006112     MOVE CHK-RUNNING-STUDENT-COUNT TO WS-FINAL-STUDENT-COUNT
+006113     MOVE CHK-RUNNING-GRADE-SUM     TO WS-FINAL-GRADE-SUM
+006114     MOVE CHK-RUNNING-OVERFLOW-SW   TO WS-ADD-OVERFLOW-SW
+006115     MOVE "R" TO WS-ADD-FUNCTION-CODE
+006116     CALL "ADD-PROG" USING WS-ADD-FUNCTION-CODE STUDENT-RECORD
+006117         WS-ADD-OVERFLOW-SW WS-FINAL-STUDENT-COUNT
+006118         WS-FINAL-GRADE-SUM WS-FINAL-CLASS-AVERAGE
+006119     MOVE CHK-RUNNING-UNDERFLOW-SW TO WS-UNDERFLOW-SW
+006120     MOVE "R" TO WS-SUBTRACT-FUNCTION-CODE
+006121     CALL "SUBTRACT-PROG" USING WS-SUBTRACT-FUNCTION-CODE
+006122         STUDENT-RECORD WS-DEDUCTION-APPLIED-SW
+006123         WS-DEDUCTION-RESULT WS-UNDERFLOW-SW
+006124     .
+006125 1055-EXIT.
+006126     EXIT.
+005900*-----------------------------------------------------------*
+006000* 2000-PROCESS-RECORD - HANDLE ONE ROSTER ENTRY              *
+006100*-----------------------------------------------------------*
+006200 2000-PROCESS-RECORD.
+006300     ADD 1 TO WS-RECORDS-READ
+006350     PERFORM 2050-VALIDATE-ID THRU 2050-EXIT
+006355     PERFORM 2055-VALIDATE-GRADE THRU 2055-EXIT
+006360     IF ID-IS-VALID AND GRADE-IS-VALID
+006362         PERFORM 2062-APPLY-DEDUCTION THRU 2062-EXIT
+006365         PERFORM 2058-APPLY-CURVE-ADJUSTMENT THRU 2058-EXIT
+006370         PERFORM 2060-DERIVE-LETTER-GRADE THRU 2060-EXIT
+006500         DISPLAY "NAME: " SR-FULL-NAME OF STUDENT-RECORD
+006600         DISPLAY "STUDENTID: " SR-STUDENT-ID OF STUDENT-RECORD
+006700         DISPLAY "GRADE: " SR-GRADE OF STUDENT-RECORD
+006705         DISPLAY "LETTER-GRADE: "
+006707             SR-LETTER-GRADE OF STUDENT-RECORD
+006708         PERFORM 2066-ACCUMULATE-TOTAL THRU 2066-EXIT
+006709         PERFORM 2070-WRITE-EXTRACT THRU 2070-EXIT
+006709         PERFORM 2072-WRITE-MASTER THRU 2072-EXIT
+006710     ELSE
+006720         ADD 1 TO WS-RECORDS-REJECTED
+006730         PERFORM 2075-WRITE-ERROR-LOG THRU 2075-EXIT
+006740     END-IF
+006750     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+006760         GIVING WS-CHECKPOINT-QUOTIENT
+006770         REMAINDER WS-CHECKPOINT-REMAINDER
+006780     IF WS-CHECKPOINT-REMAINDER = 0
+006790         PERFORM 2080-WRITE-CHECKPOINT THRU 2080-EXIT
+006795     END-IF
+006800     PERFORM 2100-READ-STUDENT-TRANS THRU 2100-EXIT
+006900     .
+007000 2000-EXIT.
+007100     EXIT.
+007110*-----------------------------------------------------------*
+007120* 2080-WRITE-CHECKPOINT - RECORD THE LAST STUDENT-ID READ SO   *
+007130*                         FAR SO A RESTART CAN SKIP PAST IT   *
+007140*-----------------------------------------------------------*
+007150 2080-WRITE-CHECKPOINT.
+007160     MOVE WS-RECORDS-READ TO CHK-RECORDS-PROCESSED
+007170     MOVE SR-STUDENT-ID OF STUDENT-RECORD TO CHK-LAST-STUDENT-ID
+007171     MOVE WS-FINAL-STUDENT-COUNT TO CHK-RUNNING-STUDENT-COUNT
+007172     MOVE WS-FINAL-GRADE-SUM     TO CHK-RUNNING-GRADE-SUM
+007173     MOVE WS-ADD-OVERFLOW-SW     TO CHK-RUNNING-OVERFLOW-SW
+007174     MOVE WS-UNDERFLOW-SW        TO CHK-RUNNING-UNDERFLOW-SW
+007175     MOVE WS-RECORDS-REJECTED    TO CHK-RECORDS-REJECTED
+007180     OPEN OUTPUT CHECKPOINT-FILE
+007181     MOVE "CHECKPOINT-FILE" TO FSC-FILE-NAME
+007182     MOVE "OPEN"            TO FSC-OPERATION
+007183     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007190     WRITE CHECKPOINT-RECORD
+007191     MOVE "WRITE"           TO FSC-OPERATION
+007192     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007200     CLOSE CHECKPOINT-FILE
+007201     MOVE "CLOSE"           TO FSC-OPERATION
+007202     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007210     .
+007220 2080-EXIT.
+007230     EXIT.
+007200*-----------------------------------------------------------*
+007250* 2050-VALIDATE-ID - NUMERIC-ID-PLUS-CHECK-DIGIT FORMAT       *
+007260*-----------------------------------------------------------*
+007270 2050-VALIDATE-ID.
+007280     CALL "IF-ELSE" USING SR-STUDENT-ID OF STUDENT-RECORD
+007285         WS-ID-VALID-SW
+007380     .
+007390 2050-EXIT.
+007395     EXIT.
+007396*-----------------------------------------------------------*
+007397* 2055-VALIDATE-GRADE - REJECT A SCORE OUTSIDE 0-100          *
+007398*-----------------------------------------------------------*
+007399 2055-VALIDATE-GRADE.
+007400     MOVE "Y" TO WS-GRADE-VALID-SW
+007401     IF SR-GRADE OF STUDENT-RECORD > 100.0
+007402         MOVE "N" TO WS-GRADE-VALID-SW
+007403     END-IF
+007404     .
+007405 2055-EXIT.
+007406     EXIT.
+007407*-----------------------------------------------------------*
+007408* 2058-APPLY-CURVE-ADJUSTMENT - ADD THIS RUN'S CLASS-WIDE       *
+007409*                               CURVE TO THE VALIDATED GRADE,    *
+007410*                               CLAMPED TO THE VALID 0-100       *
+007411*                               RANGE, BEFORE THE LETTER GRADE   *
+007412*                               IS DERIVED FROM IT               *
+007413*-----------------------------------------------------------*
+007414 2058-APPLY-CURVE-ADJUSTMENT.
+007415     IF WS-CURVE-ADJUSTMENT NOT = ZERO
+007416         COMPUTE WS-ADJUSTED-GRADE ROUNDED =
+007417             SR-GRADE OF STUDENT-RECORD + WS-CURVE-ADJUSTMENT
+007418         IF WS-ADJUSTED-GRADE > 100.0
+007419             MOVE 100.0 TO WS-ADJUSTED-GRADE
+007420         END-IF
+007421         IF WS-ADJUSTED-GRADE < 0
+007422             MOVE 0 TO WS-ADJUSTED-GRADE
+007423         END-IF
+007424         MOVE WS-ADJUSTED-GRADE TO SR-GRADE OF STUDENT-RECORD
+007425     END-IF
+007426     .
+007427 2058-EXIT.
+007428     EXIT.
+007407*-----------------------------------------------------------*
+007397* 2060-DERIVE-LETTER-GRADE - CONVERT NUMERIC SCORE TO A-F      *
+007398*-----------------------------------------------------------*
+007399 2060-DERIVE-LETTER-GRADE.
+007401     EVALUATE TRUE
+007402         WHEN SR-GRADE OF STUDENT-RECORD >= 90.0
+007403             MOVE "A" TO SR-LETTER-GRADE OF STUDENT-RECORD
+007404         WHEN SR-GRADE OF STUDENT-RECORD >= 80.0
+007405             MOVE "B" TO SR-LETTER-GRADE OF STUDENT-RECORD
+007406         WHEN SR-GRADE OF STUDENT-RECORD >= 70.0
+007407             MOVE "C" TO SR-LETTER-GRADE OF STUDENT-RECORD
+007408         WHEN SR-GRADE OF STUDENT-RECORD >= 60.0
+007409             MOVE "D" TO SR-LETTER-GRADE OF STUDENT-RECORD
+007410         WHEN OTHER
+007411             MOVE "F" TO SR-LETTER-GRADE OF STUDENT-RECORD
+007412     END-EVALUATE
+007413     .
+007414 2060-EXIT.
+007415     EXIT.
+007416*-----------------------------------------------------------*
+007417* 2062-APPLY-DEDUCTION - RUN THE VALIDATED RECORD THROUGH        *
+007418*                        SUBTRACT-PROG'S DEDUCTION LOOKUP        *
+007419*                        BEFORE THE CURVE AND LETTER GRADE ARE    *
+007420*                        DERIVED, AND MOVE ANY DEDUCTION RESULT    *
+007421*                        BACK ONTO THE RECORD'S GRADE SO IT        *
+007422*                        ACTUALLY AFFECTS THE SCORE INSTEAD OF     *
+007423*                        JUST BEING DISPLAYED                     *
+007424*-----------------------------------------------------------*
+007425 2062-APPLY-DEDUCTION.
+007426     MOVE "A" TO WS-SUBTRACT-FUNCTION-CODE
+007427     CALL "SUBTRACT-PROG" USING WS-SUBTRACT-FUNCTION-CODE
+007428         STUDENT-RECORD WS-DEDUCTION-APPLIED-SW
+007429         WS-DEDUCTION-RESULT WS-UNDERFLOW-SW
+007430     IF DEDUCTION-WAS-APPLIED
+007431         MOVE WS-DEDUCTION-RESULT TO SR-GRADE OF STUDENT-RECORD
+007432         DISPLAY "GETINPUT - DEDUCTION APPLIED - RESULT: "
+007433             WS-DEDUCTION-RESULT
+007434     END-IF
+007435     IF SUBTRACT-PROG-UNDERFLOWED
+007436         DISPLAY "GETINPUT - SUBTRACT-PROG REPORTED AN UNDERFLOW"
+007437     END-IF
+007438     .
+007439 2062-EXIT.
+007440     EXIT.
+007441*-----------------------------------------------------------*
+007442* 2066-ACCUMULATE-TOTAL - RUN THE RECORD'S FINAL (POST-CURVE)     *
+007443*                         GRADE THROUGH ADD-PROG'S RUNNING TOTAL  *
+007444*-----------------------------------------------------------*
+007445 2066-ACCUMULATE-TOTAL.
+007446     MOVE "A" TO WS-ADD-FUNCTION-CODE
+007447     CALL "ADD-PROG" USING WS-ADD-FUNCTION-CODE STUDENT-RECORD
+007448         WS-ADD-OVERFLOW-SW WS-FINAL-STUDENT-COUNT
+007449         WS-FINAL-GRADE-SUM WS-FINAL-CLASS-AVERAGE
+007450     IF ADD-PROG-OVERFLOWED
+007451         DISPLAY "GETINPUT - ADD-PROG REPORTED AN OVERFLOW"
+007452     END-IF
+007453     .
+007454 2066-EXIT.
+007455     EXIT.
+007439*-----------------------------------------------------------*
+007440* 2070-WRITE-EXTRACT - WRITE THE VALIDATED RECORD (LETTER-     *
+007418*                      GRADE INCLUDED) TO THE REGISTRAR-       *
+007419*                      FORMAT EXTRACT FILE                    *
+007420*-----------------------------------------------------------*
+007421 2070-WRITE-EXTRACT.
+007422     MOVE STUDENT-RECORD TO REGISTRAR-EXTRACT-RECORD
+007423     WRITE REGISTRAR-EXTRACT-RECORD
+007429     MOVE "REGISTRAR-EXT" TO FSC-FILE-NAME
+007430     MOVE "WRITE"         TO FSC-OPERATION
+007431     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007424     .
+007425 2070-EXIT.
+007426     EXIT.
+007461*-----------------------------------------------------------*
+007462* 2072-WRITE-MASTER - UPSERT THE VALIDATED RECORD INTO THE      *
+007463*                     INDEXED STUDENT-MASTER FILE BY            *
+007464*                     STUDENT-ID SO GRADE HISTORY PERSISTS      *
+007465*                     ACROSS RUNS                               *
+007466*-----------------------------------------------------------*
+007467 2072-WRITE-MASTER.
+007468     MOVE STUDENT-RECORD TO STUDENT-MASTER-RECORD
+007469     WRITE STUDENT-MASTER-RECORD
+007470         INVALID KEY
+007471             REWRITE STUDENT-MASTER-RECORD
+007472     END-WRITE
+007476     MOVE "STUDENT-MASTER" TO FSC-FILE-NAME
+007477     MOVE "WRITE"          TO FSC-OPERATION
+007478     IF FSC-STATUS-CODE NOT = "00" AND FSC-STATUS-CODE NOT = "22"
+007479         PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007480     END-IF
+007473     .
+007474 2072-EXIT.
+007475     EXIT.
+007427*-----------------------------------------------------------*
+007428* 2075-WRITE-ERROR-LOG - LOG A REJECTED RECORD WITH A REASON   *
+007429*                        CODE INSTEAD OF JUST DROPPING IT      *
+007430*-----------------------------------------------------------*
+007431 2075-WRITE-ERROR-LOG.
+007431     MOVE SPACES TO ERROR-LOG-RECORD
+007432     IF NOT ID-IS-VALID
+007433         MOVE "01" TO WS-REJECT-CODE
+007434         MOVE "INVALID STUDENT-ID FORMAT" TO WS-REJECT-TEXT
+007435     ELSE
+007436         MOVE "02" TO WS-REJECT-CODE
+007437         MOVE "GRADE OUT OF RANGE" TO WS-REJECT-TEXT
+007438     END-IF
+007439     STRING "REJECT " DELIMITED BY SIZE
+007440         WS-REJECT-CODE DELIMITED BY SIZE
+007441         " - STUDENT-ID: " DELIMITED BY SIZE
+007442         SR-STUDENT-ID OF STUDENT-RECORD DELIMITED BY SIZE
+007443         " - " DELIMITED BY SIZE
+007444         WS-REJECT-TEXT DELIMITED BY SIZE
+007445         INTO ERROR-LOG-RECORD
+007446     END-STRING
+007447     WRITE ERROR-LOG-RECORD
+007448     MOVE "ERROR-LOG" TO FSC-FILE-NAME
+007448     MOVE "WRITE"     TO FSC-OPERATION
+007448     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+007448     DISPLAY ERROR-LOG-RECORD
+007449     .
+007450 2075-EXIT.
+007451     EXIT.
+007460*-----------------------------------------------------------*
+007470* 2100-READ-STUDENT-TRANS - READ NEXT ROSTER RECORD          *
+007440*-----------------------------------------------------------*
+007500 2100-READ-STUDENT-TRANS.
+007600     READ STUDENT-TRANS
+007700         AT END
+007800             SET END-OF-FILE TO TRUE
+007900             GO TO 2100-EXIT
+008000     END-READ
+008050     MOVE "STUDENT-TRANS" TO FSC-FILE-NAME
+008060     MOVE "READ"          TO FSC-OPERATION
+008070     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+008100     MOVE STUDENT-TRANS-RECORD TO STUDENT-RECORD
+008400     .
+008500 2100-EXIT.
+008600     EXIT.
+008700*-----------------------------------------------------------*
+008800* 3000-TERMINATE - CLOSE FILES AND REPORT THE RUN            *
+008900*-----------------------------------------------------------*
+009000 3000-TERMINATE.
+009100     DISPLAY "GETINPUT - RECORDS READ: " WS-RECORDS-READ
+009110     DISPLAY "GETINPUT - RECORDS REJECTED: " WS-RECORDS-REJECTED
+009120     MOVE "T" TO WS-ADD-FUNCTION-CODE
+009130     CALL "ADD-PROG" USING WS-ADD-FUNCTION-CODE STUDENT-RECORD
+009140         WS-ADD-OVERFLOW-SW WS-FINAL-STUDENT-COUNT
+009145         WS-FINAL-GRADE-SUM WS-FINAL-CLASS-AVERAGE
+009141     MOVE "T" TO WS-SUBTRACT-FUNCTION-CODE
+009142     CALL "SUBTRACT-PROG" USING WS-SUBTRACT-FUNCTION-CODE
+009143         STUDENT-RECORD WS-DEDUCTION-APPLIED-SW
+009144         WS-DEDUCTION-RESULT WS-UNDERFLOW-SW
+009146     PERFORM 3060-WRITE-SUMMARY THRU 3060-EXIT
+009150     PERFORM 3050-CLEAR-CHECKPOINT THRU 3050-EXIT
+009200     CLOSE STUDENT-TRANS
+009201     MOVE "STUDENT-TRANS" TO FSC-FILE-NAME
+009202     MOVE "CLOSE"         TO FSC-OPERATION
+009203     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009210     CLOSE REGISTRAR-EXTRACT
+009211     MOVE "REGISTRAR-EXT" TO FSC-FILE-NAME
+009212     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009220     CLOSE ERROR-LOG
+009221     MOVE "ERROR-LOG"     TO FSC-FILE-NAME
+009222     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009230     CLOSE STUDENT-MASTER
+009231     MOVE "STUDENT-MASTER" TO FSC-FILE-NAME
+009232     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009300     .
+009400 3000-EXIT.
+009500     EXIT.
+009501*-----------------------------------------------------------*
+009502* 3060-WRITE-SUMMARY - CONSOLIDATE THE RUN'S RECORD COUNTS,     *
+009503*                      ADD-PROG'S FINAL TOTALS, AND THE          *
+009504*                      OVERFLOW/UNDERFLOW SWITCHES INTO ONE        *
+009505*                      SUMMARY RECORD FOR SUMMARY-RPT TO PRINT     *
+009506*-----------------------------------------------------------*
+009507 3060-WRITE-SUMMARY.
+009508     MOVE WS-RECORDS-READ     TO SUM-RECORDS-READ
+009509     MOVE WS-RECORDS-REJECTED TO SUM-RECORDS-REJECTED
+009510     MOVE WS-FINAL-STUDENT-COUNT TO SUM-STUDENT-COUNT
+009511     MOVE WS-FINAL-GRADE-SUM     TO SUM-GRADE-SUM
+009512     MOVE WS-FINAL-CLASS-AVERAGE TO SUM-CLASS-AVERAGE
+009513     MOVE WS-ADD-OVERFLOW-SW  TO SUM-OVERFLOW-SW
+009514     MOVE WS-UNDERFLOW-SW     TO SUM-UNDERFLOW-SW
+009515     OPEN OUTPUT SUMMARY-FILE
+009516     MOVE "SUMMARY-FILE" TO FSC-FILE-NAME
+009517     MOVE "OPEN"         TO FSC-OPERATION
+009518     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009519     WRITE SUMMARY-RECORD
+009520     MOVE "WRITE"        TO FSC-OPERATION
+009521     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009522     CLOSE SUMMARY-FILE
+009523     MOVE "CLOSE"        TO FSC-OPERATION
+009524     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009525     .
+009526 3060-EXIT.
+009527     EXIT.
+009510*-----------------------------------------------------------*
+009520* 3050-CLEAR-CHECKPOINT - THE BATCH COMPLETED NORMALLY, SO     *
+009530*                         RESET THE CHECKPOINT TO ZERO - A     *
+009540*                         RERUN AGAINST TOMORROW'S FILE MUST   *
+009550*                         START FROM RECORD ONE, NOT SKIP      *
+009560*                         TODAY'S RECORD COUNT.                *
+009570*-----------------------------------------------------------*
+009580 3050-CLEAR-CHECKPOINT.
+009590     MOVE ZERO TO CHK-RECORDS-PROCESSED
+009600     MOVE SPACES TO CHK-LAST-STUDENT-ID
+009601     MOVE ZERO TO CHK-RUNNING-STUDENT-COUNT
+009602     MOVE ZERO TO CHK-RUNNING-GRADE-SUM
+009603     MOVE "N" TO CHK-RUNNING-OVERFLOW-SW
+009604     MOVE "N" TO CHK-RUNNING-UNDERFLOW-SW
+009604     MOVE ZERO TO CHK-RECORDS-REJECTED
+009605     MOVE "CHECKPOINT-FILE" TO FSC-FILE-NAME
+009610     OPEN OUTPUT CHECKPOINT-FILE
+009611     MOVE "OPEN"  TO FSC-OPERATION
+009612     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009620     WRITE CHECKPOINT-RECORD
+009621     MOVE "WRITE" TO FSC-OPERATION
+009622     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009630     CLOSE CHECKPOINT-FILE
+009631     MOVE "CLOSE" TO FSC-OPERATION
+009632     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+009640     .
+009650 3050-EXIT.
+009660     EXIT.
+009670     COPY "fscchk.cpy".
+009600 END PROGRAM GETINPUT.
