@@ -1,24 +1,188 @@
-       IDENTIFICATION DIVISION.  
-       PROGRAM-ID. ADD-PROG.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  A  PIC 9(10) VALUE 10.
-       01  B  PIC 9(10) VALUE 10.
-       01  C  PIC 9(10) VALUE 10.
-       01  D  PIC 9(10) VALUE 10.
-       01  E  PIC 9(10) VALUE 10.
-       01  F  PIC 9(10) VALUE 10.
-       PROCEDURE DIVISION.
-       EXECUTE.
-           ADD A B TO C D 
-           ADD A B TO C GIVING D 
-           ADD A B TO D GIVING E F
-           DISPLAY "A: " A
-           DISPLAY "B: " B
-           DISPLAY "C: " C
-           DISPLAY "D: " D
-           DISPLAY "E: " E
-           DISPLAY "F: " F
-           .
-       END PROGRAM ADD-PROG.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ADD-PROG.
+000300 AUTHOR. D-TORRES.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  01/05/2021  DT   ORIGINAL ADD-VERB SYNTAX DEMONSTRATION.  *
+001300*  08/09/2026  DT   REWRITTEN AS A CLASS GRADE-TOTAL         *
+001400*                   ACCUMULATOR - READS STUDENT-TRANS AND    *
+001500*                   WRITES THE RUNNING SUM/COUNT/AVERAGE TO  *
+001600*                   A TOTALS RECORD AT END OF BATCH INSTEAD  *
+001700*                   OF DEMONSTRATING ADD SYNTAX ON CONSTANTS.*
+001750*  08/09/2026  DT   ADDED ON SIZE ERROR TO THE ACCUMULATOR'S  *
+001760*                   ADD STATEMENTS SO AN OVERFLOWING TOTAL    *
+001770*                   IS FLAGGED INSTEAD OF TRUNCATED QUIETLY.  *
+001780*  08/09/2026  DT   SWITCHED THE STUDENT FIELDS OVER TO THE    *
+001790*                   SHARED STUDREC COPYBOOK.                  *
+001795*  08/09/2026  DT   SWITCHED THE TOTALS RECORD OVER TO THE     *
+001796*                   SHARED TOTALREC COPYBOOK SO CLSROSTR CAN   *
+001797*                   READ THE SAME LAYOUT.                     *
+001798*  08/09/2026  DT   CONVERTED TO A CALLABLE SUBPROGRAM - NO     *
+001799*                   LONGER OPENS OR READS STUDENT-TRANS ITSELF; *
+001800*                   GETINPUT NOW CALLS THIS ONCE PER ACCEPTED   *
+001801*                   ROSTER RECORD (FUNCTION CODE "A") AND ONCE   *
+001802*                   MORE AT END OF BATCH (FUNCTION CODE "T") TO  *
+001803*                   WRITE THE TOTALS RECORD, SO THE GRADE TOTAL  *
+001804*                   AND THE ROSTER LOAD RUN AS ONE PIPELINE      *
+001805*                   INSTEAD OF TWO SEPARATELY-INVOKED PROGRAMS.  *
+001807*  08/09/2026  DT   ADDED A FILE STATUS CLAUSE ON TOTALS-OUT,     *
+001808*                   CHECKED AFTER EVERY OPEN/WRITE/CLOSE BY THE   *
+001809*                   SHARED 9800-CHECK-FILE-STATUS PARAGRAPH.      *
+001810*  08/09/2026  DT   ADDED ROUNDED TO THE ACCUMULATOR'S ADD         *
+001811*                   STATEMENTS AND TO THE CLASS-AVERAGE DIVIDE SO  *
+001812*                   THE REPORTED AVERAGE MATCHES A CALCULATOR      *
+001813*                   INSTEAD OF TRUNCATING THE LAST DECIMAL DIGIT.  *
+001814*  08/09/2026  DT   PASSES THE RUNNING COUNT/SUM/AVERAGE BACK TO    *
+001815*                   THE CALLER ON EVERY CALL SO GETINPUT CAN        *
+001816*                   FOLD THEM INTO ITS OWN END-OF-JOB SUMMARY.      *
+001817*  08/09/2026  DT   ADDED A RESTORE FUNCTION CODE ("R") THAT SETS    *
+001818*                   THE RUNNING COUNT/SUM FROM THE CALLER'S VALUES   *
+001819*                   INSTEAD OF ACCUMULATING - GETINPUT USES THIS ON  *
+001820*                   A CHECKPOINT RESTART SO THE ACCUMULATORS PICK    *
+001821*                   UP WHERE THE PRIOR (ABENDED) RUN LEFT OFF        *
+001822*                   INSTEAD OF STARTING OVER AT ZERO FOR A FRESH     *
+001823*                   RUN UNIT AND SILENTLY LOSING EVERY STUDENT       *
+001824*                   TOTALED BEFORE THE ABEND.                       *
+001806*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002400     SELECT TOTALS-OUT ASSIGN TO CLSTOTAL
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002510         FILE STATUS IS FSC-STATUS-CODE.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+003400 FD  TOTALS-OUT
+003500     RECORD CONTAINS 17 CHARACTERS.
+003600 01  TOTALS-RECORD.
+003650     COPY "totalrec.cpy".
+004000 WORKING-STORAGE SECTION.
+004010 01  FSC-CONTROLS.
+004020     COPY "fscctl.cpy".
+004050 01  WS-SWITCHES.
+004060     05  WS-FILE-OPEN-SW       PIC X(01)  VALUE "N".
+004070         88  TOTALS-OUT-IS-OPEN           VALUE "Y".
+004350     05  WS-OVERFLOW-SW        PIC X(01)  VALUE "N".
+004360         88  TOTAL-OVERFLOWED             VALUE "Y".
+004400 01  WS-ACCUMULATORS.
+004500     05  WS-STUDENT-COUNT      PIC 9(05)  COMP VALUE ZERO.
+004600     05  WS-GRADE-SUM          PIC 9(07)V9     VALUE ZERO.
+004700     05  WS-CLASS-AVERAGE      PIC 9(03)V9     VALUE ZERO.
+004750 LINKAGE SECTION.
+004760 01  LK-FUNCTION-CODE          PIC X(01).
+004770     88  LK-ACCUMULATE                    VALUE "A".
+004780     88  LK-TERMINATE                     VALUE "T".
+004785     88  LK-RESTORE                       VALUE "R".
+004790 01  LK-STUDENT-RECORD.
+004800     COPY "studrec.cpy".
+004810 01  LK-OVERFLOW-SW            PIC X(01).
+004820 01  LK-FINAL-STUDENT-COUNT    PIC 9(05).
+004830 01  LK-FINAL-GRADE-SUM        PIC 9(07)V9.
+004840 01  LK-FINAL-CLASS-AVERAGE    PIC 9(03)V9.
+004900 PROCEDURE DIVISION USING LK-FUNCTION-CODE
+004910     LK-STUDENT-RECORD LK-OVERFLOW-SW LK-FINAL-STUDENT-COUNT
+004920     LK-FINAL-GRADE-SUM LK-FINAL-CLASS-AVERAGE.
+004950*-----------------------------------------------------------*
+005000* 0000-MAINLINE                                             *
+005100*-----------------------------------------------------------*
+005200 0000-MAINLINE.
+005250     IF NOT TOTALS-OUT-IS-OPEN
+005260         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005270     END-IF
+005280     EVALUATE TRUE
+005290         WHEN LK-ACCUMULATE
+005300             PERFORM 2000-ACCUMULATE-GRADE THRU 2000-EXIT
+005310         WHEN LK-TERMINATE
+005320             PERFORM 3000-TERMINATE THRU 3000-EXIT
+005325         WHEN LK-RESTORE
+005326             PERFORM 1100-RESTORE-ACCUMULATORS THRU 1100-EXIT
+005330     END-EVALUATE
+005340     MOVE WS-OVERFLOW-SW TO LK-OVERFLOW-SW
+005342     MOVE WS-STUDENT-COUNT TO LK-FINAL-STUDENT-COUNT
+005344     MOVE WS-GRADE-SUM     TO LK-FINAL-GRADE-SUM
+005346     MOVE WS-CLASS-AVERAGE TO LK-FINAL-CLASS-AVERAGE
+005350     GOBACK.
+005800*-----------------------------------------------------------*
+005900* 1000-INITIALIZE - OPEN THE TOTALS FILE ON THE FIRST CALL   *
+006000*-----------------------------------------------------------*
+006100 1000-INITIALIZE.
+006400     OPEN OUTPUT TOTALS-OUT
+006405     MOVE "TOTALS-OUT" TO FSC-FILE-NAME
+006406     MOVE "OPEN"       TO FSC-OPERATION
+006407     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+006410     SET TOTALS-OUT-IS-OPEN TO TRUE
+006500     .
+006600 1000-EXIT.
+006700     EXIT.
+006710*-----------------------------------------------------------*
+006720* 1100-RESTORE-ACCUMULATORS - A CHECKPOINT RESTART IS A FRESH    *
+006730*                             RUN UNIT, SO THIS PROGRAM'S OWN     *
+006740*                             ACCUMULATORS START AT ZERO AGAIN -   *
+006750*                             THIS PARAGRAPH LOADS THEM FROM THE   *
+006760*                             CALLER'S CHECKPOINTED VALUES INSTEAD  *
+006770*                             SO THE PRIOR RUN'S STUDENTS STAY IN   *
+006780*                             THE FINAL TOTAL.                     *
+006790*-----------------------------------------------------------*
+006791 1100-RESTORE-ACCUMULATORS.
+006792     MOVE LK-FINAL-STUDENT-COUNT TO WS-STUDENT-COUNT
+006793     MOVE LK-FINAL-GRADE-SUM     TO WS-GRADE-SUM
+006794     MOVE LK-OVERFLOW-SW         TO WS-OVERFLOW-SW
+006795     .
+006796 1100-EXIT.
+006797     EXIT.
+006800*-----------------------------------------------------------*
+006900* 2000-ACCUMULATE-GRADE - ADD ONE STUDENT'S SCORE TO THE      *
+007000*                         RUNNING CLASS TOTAL                *
+007100*-----------------------------------------------------------*
+007200 2000-ACCUMULATE-GRADE.
+007300     ADD 1 TO WS-STUDENT-COUNT ROUNDED
+007310         ON SIZE ERROR
+007320             SET TOTAL-OVERFLOWED TO TRUE
+007330             DISPLAY "ADD-PROG - STUDENT COUNT OVERFLOWED"
+007340     END-ADD
+007400     ADD SR-GRADE OF LK-STUDENT-RECORD TO WS-GRADE-SUM ROUNDED
+007410         ON SIZE ERROR
+007420             SET TOTAL-OVERFLOWED TO TRUE
+007430             DISPLAY "ADD-PROG - GRADE SUM OVERFLOWED ON ID: "
+007440                 SR-STUDENT-ID OF LK-STUDENT-RECORD
+007450     END-ADD
+007600     .
+007700 2000-EXIT.
+007800     EXIT.
+009000*-----------------------------------------------------------*
+009100* 3000-TERMINATE - COMPUTE THE AVERAGE, WRITE TOTALS, CLOSE  *
+009200*-----------------------------------------------------------*
+009300 3000-TERMINATE.
+009400     IF WS-STUDENT-COUNT > 0
+009500         DIVIDE WS-GRADE-SUM BY WS-STUDENT-COUNT
+009600             GIVING WS-CLASS-AVERAGE ROUNDED
+009700     END-IF
+009800     MOVE WS-STUDENT-COUNT TO TOT-STUDENT-COUNT
+009900     MOVE WS-GRADE-SUM     TO TOT-GRADE-SUM
+010000     MOVE WS-CLASS-AVERAGE TO TOT-CLASS-AVERAGE
+010100     WRITE TOTALS-RECORD
+010110     MOVE "TOTALS-OUT" TO FSC-FILE-NAME
+010120     MOVE "WRITE"      TO FSC-OPERATION
+010130     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+010200     DISPLAY "ADD-PROG - STUDENTS TOTALED: " WS-STUDENT-COUNT
+010300     DISPLAY "ADD-PROG - GRADE SUM: " WS-GRADE-SUM
+010400     DISPLAY "ADD-PROG - CLASS AVERAGE: " WS-CLASS-AVERAGE
+010450     IF TOTAL-OVERFLOWED
+010460         DISPLAY "ADD-PROG - *** SIZE ERROR DURING RUN - TOTALS "
+010470             "MAY BE INCOMPLETE ***"
+010480     END-IF
+010500     CLOSE TOTALS-OUT
+010510     MOVE "TOTALS-OUT" TO FSC-FILE-NAME
+010520     MOVE "CLOSE"      TO FSC-OPERATION
+010530     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+010700     .
+010800 3000-EXIT.
+010900     EXIT.
+010910     COPY "fscchk.cpy".
+011000 END PROGRAM ADD-PROG.
