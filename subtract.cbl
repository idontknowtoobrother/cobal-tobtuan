@@ -1,19 +1,238 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. SUBTRACT-PROG.
-       AUTHOR. hex
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION.
-       01  A  PIC   9(3)  VALUE 100.
-       01  B  PIC   9(2)  VALUE 10.
-       01  C  PIC   9(2)  VALUE 10.
-       01  D  PIC   9(3).
-       PROCEDURE DIVISION.
-       EXECUTE.
-           SUBTRACT B C FROM A GIVING D.
-           SUBTRACT 10 FROM D.
-           DISPLAY "A: " A
-           DISPLAY "B: " B
-           DISPLAY "C: " C
-           DISPLAY "D: " D
-           .
-       END PROGRAM SUBTRACT-PROG.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUBTRACT-PROG.
+000300 AUTHOR. HEX.
+000400 INSTALLATION. REGISTRAR-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100*  DATE       INIT  DESCRIPTION                             *
+001200*  01/05/2021  HEX  ORIGINAL SUBTRACT-VERB SYNTAX DEMO WITH  *
+001300*                   HARDCODED A/B/C VALUES.                 *
+001400*  08/09/2026  DT   REWRITTEN TO READ THE STARTING AMOUNT    *
+001500*                   AND ONE OR TWO DEDUCTIONS FROM A         *
+001600*                   DEDUCTION-TRANS FILE INSTEAD OF USING    *
+001700*                   COMPILED-IN VALUEs, SO THE SAME PROGRAM  *
+001800*                   CAN BE REUSED FOR ATTENDANCE PENALTIES,  *
+001900*                   LATE FEES, OR ANY OTHER DEDUCTION.       *
+001950*  08/09/2026  DT   MADE D SIGNED AND ADDED AN EXPLICIT       *
+001960*                   UNDERFLOW CHECK SO A DEDUCTION THAT       *
+001970*                   EXCEEDS THE STARTING AMOUNT IS REPORTED   *
+001980*                   INSTEAD OF WRAPPING TO A GARBAGE POSITIVE *
+001990*                   NUMBER.                                  *
+001995*  08/09/2026  DT   SWITCHED THE STUDENT-ID FIELD OVER TO THE  *
+001996*                   SHARED STUDREC COPYBOOK.                 *
+001997*  08/09/2026  DT   CONVERTED TO A CALLABLE SUBPROGRAM - ON     *
+001998*                   EACH CALL GETINPUT PASSES THE STUDENT-ID    *
+001999*                   OF THE ROSTER RECORD IT JUST ACCEPTED, AND   *
+002000*                   THIS PROGRAM MATCHES IT AGAINST ITS OWN      *
+002001*                   DEDUCTION-TRANS FILE (STILL OWNED AND READ   *
+002002*                   INTERNALLY HERE, IN STUDENT-ID SEQUENCE, THE  *
+002003*                   SAME MATCH/MERGE TECHNIQUE AS RECONCIL) SO   *
+002004*                   A DEDUCTION IS ONLY APPLIED WHEN ONE EXISTS   *
+002005*                   FOR THAT STUDENT. A FUNCTION CODE OF "T" AT   *
+002006*                   END OF BATCH CLOSES THE FILE AND REPORTS THE  *
+002007*                   RUN SUMMARY, THE SAME INTERFACE PATTERN AS     *
+002008*                   ADD-PROG.                                     *
+002010*  08/09/2026  DT   ADDED A FILE STATUS CLAUSE ON DEDUCTION-       *
+002011*                   TRANS, CHECKED AFTER EVERY OPEN/READ/CLOSE     *
+002012*                   BY THE SHARED 9800-CHECK-FILE-STATUS           *
+002013*                   PARAGRAPH.                                    *
+002014*  08/09/2026  DT   PASSES THE UNDERFLOW SWITCH BACK TO THE         *
+002015*                   CALLER ON EVERY CALL SO GETINPUT CAN FOLD IT    *
+002016*                   INTO ITS OWN END-OF-JOB SUMMARY.                *
+002017*  08/09/2026  DT   THE DEDUCTION NOW COMES OFF SR-GRADE OF THE      *
+002018*                   CALLER'S STUDENT RECORD INSTEAD OF A SEPARATE    *
+002019*                   BASE-AMOUNT FIELD, AND THE RESULT IS MOVED       *
+002020*                   BACK INTO THAT SAME FIELD, SO A DEDUCTION        *
+002021*                   ACTUALLY LANDS AGAINST THE STUDENT'S SCORE       *
+002022*                   INSTEAD OF BEING A NUMBER NOBODY DOWNSTREAM      *
+002023*                   EVER SEES. AN UNDERFLOWING DEDUCTION IS NOW      *
+002024*                   CLAMPED TO ZERO RATHER THAN LEFT NEGATIVE.       *
+002032*  08/09/2026  DT   A/B/C/D AND LK-DEDUCTION-RESULT WERE WHOLE-       *
+002033*                   NUMBER PIC 9(03)/9(02)/S9(03) FIELDS, BUT         *
+002034*                   SR-GRADE (STUDREC.CPY) CARRIES A TENTHS DIGIT     *
+002035*                   - MOVING IT INTO A TRUNCATED THAT DIGIT BEFORE    *
+002036*                   THE SUBTRACT EVER RAN AND WROTE A ".0" GRADE      *
+002037*                   BACK ONTO THE STUDENT RECORD. ALL FOUR ARE NOW    *
+002038*                   PIC S9(03)V9 TO MATCH SR-GRADE'S PRECISION.       *
+002009*-----------------------------------------------------------*
+002025*  NOTE - THIS PARAGRAPH'S MATCH/MERGE AGAINST DEDUCTION-TRANS       *
+002026*         REQUIRES STUDENT-TRANS (THE FILE GETINPUT IS FEEDING IT   *
+002027*                   RECORDS FROM) TO BE IN ASCENDING STUDENT-ID      *
+002028*                   SEQUENCE, THE SAME PRECONDITION RECONCIL           *
+002029*                   DOCUMENTS FOR ITS OWN MATCH/MERGE - SEE           *
+002030*                   JCL/NIGHTLY.JCL'S SORTTRN STEP, WHICH SORTS       *
+002031*                   THE DAY'S FEED BEFORE ANY PROGRAM READS IT.       *
+002032*         DEDUCTION-TRANS ITSELF MUST ARRIVE IN THE SAME ASCENDING    *
+002033*                   STUDENT-ID SEQUENCE - 2100-READ-DEDUCTION-TRANS    *
+002034*                   ONLY FAST-FORWARDS FORWARD THROUGH IT AND NEVER    *
+002035*                   BACKS UP, SO AN OUT-OF-SEQUENCE RECORD SILENTLY     *
+002036*                   SKIPS A DEDUCTION WITH NO ERROR OR LOG ENTRY. SEE   *
+002037*                   JCL/NIGHTLY.JCL'S SORTDED STEP, WHICH SORTS THE     *
+002038*                   DEDUCTION FEED THE SAME WAY SORTTRN SORTS THE      *
+002039*                   STUDENT-TRANS FEED.                                *
+002009*-----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT DEDUCTION-TRANS ASSIGN TO DEDTRAN
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002510         FILE STATUS IS FSC-STATUS-CODE.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  DEDUCTION-TRANS
+002900     RECORD CONTAINS 70 CHARACTERS.
+003000 01  DEDUCTION-TRANS-RECORD.
+003050     COPY "studrec.cpy".
+003200     05  DT-BASE-AMOUNT        PIC 9(03).
+003300     05  DT-DEDUCTION-1        PIC 9(02).
+003400     05  DT-DEDUCTION-2        PIC 9(02).
+003500 WORKING-STORAGE SECTION.
+003600 01  A                         PIC S9(03)V9.
+003700 01  B                         PIC S9(03)V9.
+003800 01  C                         PIC S9(03)V9.
+003900 01  D                         PIC S9(03)V9.
+004000 01  WS-SWITCHES.
+004050     05  WS-FILE-OPEN-SW       PIC X(01)  VALUE "N".
+004060         88  DEDUCTION-TRANS-IS-OPEN      VALUE "Y".
+004100     05  WS-DED-EOF-SW         PIC X(01)  VALUE "N".
+004200         88  DEDUCTION-TRANS-EOF          VALUE "Y".
+004250     05  WS-UNDERFLOW-SW       PIC X(01)  VALUE "N".
+004260         88  DEDUCTION-UNDERFLOWED        VALUE "Y".
+004270 01  WS-DED-ID                 PIC X(08).
+004280 01  FSC-CONTROLS.
+004290     COPY "fscctl.cpy".
+004300 LINKAGE SECTION.
+004310 01  LK-FUNCTION-CODE          PIC X(01).
+004320     88  LK-ACCUMULATE                    VALUE "A".
+004330     88  LK-TERMINATE                      VALUE "T".
+004335     88  LK-RESTORE                        VALUE "R".
+004340 01  LK-STUDENT-RECORD.
+004350     COPY "studrec.cpy".
+004360 01  LK-DEDUCTION-APPLIED-SW   PIC X(01).
+004370     88  LK-DEDUCTION-WAS-APPLIED         VALUE "Y".
+004380 01  LK-DEDUCTION-RESULT       PIC S9(03)V9.
+004385 01  LK-UNDERFLOW-SW           PIC X(01).
+004386     88  LK-DEDUCTION-UNDERFLOWED          VALUE "Y".
+004390 PROCEDURE DIVISION USING LK-FUNCTION-CODE LK-STUDENT-RECORD
+004395     LK-DEDUCTION-APPLIED-SW LK-DEDUCTION-RESULT LK-UNDERFLOW-SW.
+004400*-----------------------------------------------------------*
+004500* 0000-MAINLINE                                             *
+004600*-----------------------------------------------------------*
+004700 0000-MAINLINE.
+004710     IF NOT DEDUCTION-TRANS-IS-OPEN
+004720         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004730     END-IF
+004740     EVALUATE TRUE
+004750         WHEN LK-ACCUMULATE
+004760             PERFORM 2000-APPLY-DEDUCTION THRU 2000-EXIT
+004770         WHEN LK-TERMINATE
+004780             PERFORM 3000-TERMINATE THRU 3000-EXIT
+004785         WHEN LK-RESTORE
+004786             PERFORM 1100-RESTORE-UNDERFLOW-SW THRU 1100-EXIT
+004790     END-EVALUATE
+005190     MOVE WS-UNDERFLOW-SW TO LK-UNDERFLOW-SW
+005200     GOBACK.
+005300*-----------------------------------------------------------*
+005400* 1000-INITIALIZE - OPEN THE TRANSACTION FILE AND PRIME READ *
+005500*-----------------------------------------------------------*
+005600 1000-INITIALIZE.
+005700     OPEN INPUT DEDUCTION-TRANS
+005705     MOVE "DEDUCTION-TRANS" TO FSC-FILE-NAME
+005706     MOVE "OPEN"            TO FSC-OPERATION
+005707     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+005710     SET DEDUCTION-TRANS-IS-OPEN TO TRUE
+005800     PERFORM 2100-READ-DEDUCTION-TRANS THRU 2100-EXIT
+005900     .
+006000 1000-EXIT.
+006100     EXIT.
+006110*-----------------------------------------------------------*
+006120* 1100-RESTORE-UNDERFLOW-SW - A CHECKPOINT RESTART REPLAYS A    *
+006130*                             PRIOR RUN'S UNDERFLOW SWITCH      *
+006140*                             BACK INTO THIS CALL SO THE         *
+006150*                             END-OF-JOB SUMMARY STILL REFLECTS  *
+006160*                             ANY UNDERFLOW THAT HAPPENED         *
+006170*                             BEFORE THE ABEND.                  *
+006180*-----------------------------------------------------------*
+006190 1100-RESTORE-UNDERFLOW-SW.
+006191     MOVE LK-UNDERFLOW-SW TO WS-UNDERFLOW-SW
+006192     .
+006193 1100-EXIT.
+006194     EXIT.
+006200*-----------------------------------------------------------*
+006300* 2000-APPLY-DEDUCTION - IF THE DEDUCTION FILE HAS AN ENTRY   *
+006400*                        FOR THIS STUDENT-ID, SUBTRACT THE    *
+006500*                        DEDUCTION(S) FROM ITS STARTING        *
+006600*                        AMOUNT; OTHERWISE REPORT NONE APPLIED *
+006700*-----------------------------------------------------------*
+006800 2000-APPLY-DEDUCTION.
+006900     MOVE "N" TO LK-DEDUCTION-APPLIED-SW
+007000     MOVE ZERO TO LK-DEDUCTION-RESULT
+007100     PERFORM 2100-READ-DEDUCTION-TRANS THRU 2100-EXIT
+007200         UNTIL WS-DED-ID NOT < SR-STUDENT-ID OF LK-STUDENT-RECORD
+007300     IF WS-DED-ID = SR-STUDENT-ID OF LK-STUDENT-RECORD
+007400         MOVE SR-GRADE OF LK-STUDENT-RECORD TO A
+007500         MOVE DT-DEDUCTION-1 TO B
+007600         MOVE DT-DEDUCTION-2 TO C
+007700         SUBTRACT B C FROM A GIVING D
+007800         IF D < ZERO
+007900             SET DEDUCTION-UNDERFLOWED TO TRUE
+008000             DISPLAY "SUBTRACT-PROG - DEDUCTION EXCEEDS THE "
+008100                 "SCORE FOR STUDENT-ID: " WS-DED-ID
+008200                 " RESULT: " D
+008210             MOVE ZERO TO D
+008300         END-IF
+008400         MOVE "Y" TO LK-DEDUCTION-APPLIED-SW
+008500         MOVE D TO LK-DEDUCTION-RESULT
+008510         MOVE D TO SR-GRADE OF LK-STUDENT-RECORD
+008600         DISPLAY "SUBTRACT-PROG - STUDENT-ID: " WS-DED-ID
+008700             " A: " A " B: " B " C: " C " D: " D
+008800         PERFORM 2100-READ-DEDUCTION-TRANS THRU 2100-EXIT
+008900     END-IF
+009000     .
+009100 2000-EXIT.
+009200     EXIT.
+009300*-----------------------------------------------------------*
+009400* 2100-READ-DEDUCTION-TRANS - READ NEXT DEDUCTION RECORD,     *
+009500*                             HOLDING THE KEY AT HIGH-VALUES  *
+009600*                             ONCE THE FILE IS EXHAUSTED SO    *
+009700*                             NO FURTHER STUDENT-ID EVER       *
+009800*                             MATCHES IT AGAIN                *
+009900*-----------------------------------------------------------*
+010000 2100-READ-DEDUCTION-TRANS.
+010100     IF DEDUCTION-TRANS-EOF
+010200         GO TO 2100-EXIT
+010300     END-IF
+010400     READ DEDUCTION-TRANS
+010500         AT END
+010600             SET DEDUCTION-TRANS-EOF TO TRUE
+010700             MOVE HIGH-VALUES TO WS-DED-ID
+010800             GO TO 2100-EXIT
+010900     END-READ
+010950     MOVE "DEDUCTION-TRANS" TO FSC-FILE-NAME
+010960     MOVE "READ"            TO FSC-OPERATION
+010970     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+011000     MOVE SR-STUDENT-ID OF DEDUCTION-TRANS-RECORD TO WS-DED-ID
+011100     .
+011200 2100-EXIT.
+011300     EXIT.
+011400*-----------------------------------------------------------*
+011500* 3000-TERMINATE - REPORT THE RUN SUMMARY AND CLOSE THE FILE  *
+011600*-----------------------------------------------------------*
+011700 3000-TERMINATE.
+011800     IF DEDUCTION-UNDERFLOWED
+011900         DISPLAY "SUBTRACT-PROG - *** ONE OR MORE DEDUCTIONS "
+012000             "UNDERFLOWED DURING THIS RUN ***"
+012100     END-IF
+012200     CLOSE DEDUCTION-TRANS
+012210     MOVE "DEDUCTION-TRANS" TO FSC-FILE-NAME
+012220     MOVE "CLOSE"           TO FSC-OPERATION
+012230     PERFORM 9800-CHECK-FILE-STATUS THRU 9800-EXIT
+012300     .
+012400 3000-EXIT.
+012500     EXIT.
+012510     COPY "fscchk.cpy".
+012600 END PROGRAM SUBTRACT-PROG.
