@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000200* STUDREC - COMMON STUDENT RECORD LAYOUT                     *
+000300*-----------------------------------------------------------*
+000400*  DATE       INIT  DESCRIPTION                             *
+000500*  08/09/2026  DT   ORIGINAL - PULLED OUT OF GETINPUT,       *
+000600*                   ADD-PROG, SUBTRACT-PROG, AND MOVE-DATA   *
+000700*                   SO THE STUDENT FIELD LAYOUT ONLY HAS TO  *
+000800*                   CHANGE IN ONE PLACE.                    *
+000900*-----------------------------------------------------------*
+001000*  THIS MEMBER SUPPLIES ONLY THE ELEMENTARY ITEMS - CODE     *
+001100*  THAT COPIES IT SUPPLIES THE OWNING 01-LEVEL RECORD, E.G.  *
+001200*                                                            *
+001300*      01  STUDENT-RECORD.                                  *
+001400*          COPY STUDREC.                                    *
+001500*-----------------------------------------------------------*
+001600     05  SR-FULL-NAME          PIC X(50).
+001700     05  SR-STUDENT-ID         PIC X(08).
+001800     05  SR-GRADE              PIC 9(03)V9.
+001900     05  SR-LETTER-GRADE       PIC X(01).
