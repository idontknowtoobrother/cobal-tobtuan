@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------*
+000200* SUMREC - COMMON END-OF-JOB SUMMARY RECORD LAYOUT           *
+000300*-----------------------------------------------------------*
+000400*  DATE       INIT  DESCRIPTION                             *
+000500*  08/09/2026  DT   ORIGINAL - WRITTEN BY GETINPUT AT END OF  *
+000600*                   BATCH AND READ BY SUMMARY-RPT SO A        *
+000700*                   CLERK CAN TELL AT A GLANCE WHETHER LAST    *
+000800*                   NIGHT'S RUN NEEDS ATTENTION WITHOUT         *
+000900*                   DIGGING THROUGH EACH PROGRAM'S OWN          *
+001000*                   DISPLAY LINES.                              *
+001100*-----------------------------------------------------------*
+001200*  THIS MEMBER SUPPLIES ONLY THE ELEMENTARY ITEMS - CODE      *
+001300*  THAT COPIES IT SUPPLIES THE OWNING 01-LEVEL RECORD, E.G.  *
+001400*                                                            *
+001500*      01  SUMMARY-RECORD.                                  *
+001600*          COPY "sumrec.cpy".                                *
+001700*-----------------------------------------------------------*
+001800     05  SUM-RECORDS-READ      PIC 9(05).
+001900     05  SUM-RECORDS-REJECTED  PIC 9(05).
+002000     05  SUM-STUDENT-COUNT     PIC 9(05).
+002100     05  SUM-GRADE-SUM         PIC 9(07)V9.
+002200     05  SUM-CLASS-AVERAGE     PIC 9(03)V9.
+002300     05  SUM-OVERFLOW-SW       PIC X(01).
+002400     05  SUM-UNDERFLOW-SW      PIC X(01).
