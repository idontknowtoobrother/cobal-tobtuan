@@ -0,0 +1,25 @@
+000100*-----------------------------------------------------------*
+000200* FSCCTL - COMMON FILE-STATUS-CHECK CONTROL FIELDS          *
+000300*-----------------------------------------------------------*
+000400*  DATE       INIT  DESCRIPTION                             *
+000500*  08/09/2026  DT   ORIGINAL - ONE SHARED STATUS FIELD AND    *
+000600*                   ONE SHARED FILE-NAME/OPERATION PAIR FOR   *
+000700*                   EVERY SELECT'S FILE STATUS CLAUSE, SO     *
+000800*                   ALL FILE I/O IN THE PROGRAM IS CHECKED    *
+000900*                   THE SAME WAY. PAIRS WITH FSCCHK.CPY.      *
+000950*  08/09/2026  DT   WIDENED FSC-FILE-NAME TO PIC X(16) -       *
+000960*                   "CHECKPOINT-FILE" AND "DEDUCTION-TRANS"    *
+000970*                   ARE BOTH 15 CHARACTERS AND WERE GETTING    *
+000980*                   SILENTLY TRUNCATED BY THE OLD PIC X(14),   *
+000990*                   MISLEADING AN OPERATOR READING THE ABEND   *
+000995*                   MESSAGE 9800-CHECK-FILE-STATUS DISPLAYS.   *
+001000*-----------------------------------------------------------*
+001100*  THIS MEMBER SUPPLIES ONLY THE ELEMENTARY ITEMS - CODE      *
+001200*  THAT COPIES IT SUPPLIES THE OWNING 01-LEVEL RECORD, E.G.  *
+001300*                                                            *
+001400*      01  FSC-CONTROLS.                                    *
+001500*          COPY "fscctl.cpy".                                *
+001600*-----------------------------------------------------------*
+001700     05  FSC-FILE-NAME         PIC X(16).
+001800     05  FSC-OPERATION         PIC X(08).
+001900     05  FSC-STATUS-CODE       PIC X(02).
