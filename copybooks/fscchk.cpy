@@ -0,0 +1,33 @@
+000100*-----------------------------------------------------------*
+000200* FSCCHK - COMMON FILE-STATUS-CHECK PARAGRAPH                *
+000300*-----------------------------------------------------------*
+000400*  DATE       INIT  DESCRIPTION                             *
+000500*  08/09/2026  DT   ORIGINAL - CODE THAT COPIES THIS MOVES   *
+000600*                   THE FAILING FILE'S NAME AND THE          *
+000700*                   OPERATION BEING ATTEMPTED INTO            *
+000800*                   FSC-FILE-NAME/FSC-OPERATION AND THEN      *
+000900*                   PERFORMS 9800-CHECK-FILE-STATUS THRU       *
+001000*                   9800-EXIT IMMEDIATELY AFTER THE OPEN/      *
+001100*                   WRITE/REWRITE/CLOSE STATEMENT (OR, FOR A   *
+001200*                   READ, IMMEDIATELY AFTER END-READ ONCE AN   *
+001300*                   AT END BRANCH HAS ALREADY DIVERTED THE     *
+001400*                   EOF CASE AWAY). PAIRS WITH FSCCTL.CPY.     *
+001500*-----------------------------------------------------------*
+001600*  THIS MEMBER SUPPLIES THE PARAGRAPH ONLY - CODE THAT         *
+001700*  COPIES IT MUST COPY FSCCTL.CPY INTO WORKING-STORAGE FIRST,  *
+001800*  AND MUST COPY THIS MEMBER AS THE LAST PARAGRAPH IN THE      *
+001900*  PROCEDURE DIVISION, E.G.                                   *
+002000*                                                            *
+002100*      COPY "fscchk.cpy".                                     *
+002200*      END PROGRAM ....                                       *
+002300*-----------------------------------------------------------*
+002400 9800-CHECK-FILE-STATUS.
+002500     IF FSC-STATUS-CODE NOT = "00"
+002600         DISPLAY "ABEND - " FSC-OPERATION " FAILED ON FILE "
+002700             FSC-FILE-NAME " - FILE STATUS: " FSC-STATUS-CODE
+002800         MOVE 16 TO RETURN-CODE
+002900         STOP RUN
+003000     END-IF
+003100     .
+003200 9800-EXIT.
+003300     EXIT.
