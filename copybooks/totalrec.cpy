@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------*
+000200* TOTALREC - COMMON CLASS-TOTALS RECORD LAYOUT               *
+000300*-----------------------------------------------------------*
+000400*  DATE       INIT  DESCRIPTION                             *
+000500*  08/09/2026  DT   ORIGINAL - PULLED OUT OF ADD-PROG SO      *
+000600*                   CLSROSTR CAN READ THE SAME TOTALS RECORD *
+000700*                   LAYOUT WITHOUT DUPLICATING THE FIELDS.   *
+000800*-----------------------------------------------------------*
+000900*  THIS MEMBER SUPPLIES ONLY THE ELEMENTARY ITEMS - CODE      *
+001000*  THAT COPIES IT SUPPLIES THE OWNING 01-LEVEL RECORD, E.G.  *
+001100*                                                            *
+001200*      01  TOTALS-RECORD.                                   *
+001300*          COPY TOTALREC.                                   *
+001400*-----------------------------------------------------------*
+001500     05  TOT-STUDENT-COUNT     PIC 9(05).
+001600     05  TOT-GRADE-SUM         PIC 9(07)V9.
+001700     05  TOT-CLASS-AVERAGE     PIC 9(03)V9.
